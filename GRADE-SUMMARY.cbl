@@ -0,0 +1,236 @@
+000100******************************************************************
+000200* PROGRAM-ID: GRADE-SUMMARY
+000300* AUTHOR:      D. VAN ROOYEN
+000400* INSTALLATION: REGISTRAR'S OFFICE - BATCH ROSTER SUITE
+000500* DATE-WRITTEN: 2026-08-08
+000600* DATE-COMPILED:
+000700* PURPOSE:     READS SORTED_STUDENTS.TXT (THE OUTPUT OF
+000800*              STUDENT-SORTER / STUDENT-SORTER-DESC) AND WRITES
+000900*              GRADE-SUMMARY.TXT: A COUNT OF STUDENTS PER GRADE
+001000*              BAND, THE CLASS AVERAGE, AND THE MINIMUM AND
+001100*              MAXIMUM GRADE, SO DEPARTMENT HEADS CAN BE HANDED
+001200*              A ONE-PAGE DISTRIBUTION INSTEAD OF HAVING SOMEONE
+001300*              EYEBALL THE FLAT FILE EVERY TERM.
+001400* TECTONICS:   cobc -x -I copybooks GRADE-SUMMARY.cbl
+001500*
+001600* MODIFICATION HISTORY
+001700*    DATE       INIT  DESCRIPTION
+001800*    2026-08-08  DVR  INITIAL VERSION.
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. GRADE-SUMMARY.
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT SORTED-STUDENT-FILE ASSIGN TO 'sorted_students.txt'
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-SORTED-FS.
+002800
+002900     SELECT SUMMARY-FILE ASSIGN TO 'grade-summary.txt'
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-SUMMARY-FS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  SORTED-STUDENT-FILE.
+003600     COPY SRTDREC.
+003700
+003800 FD  SUMMARY-FILE.
+003900 01  SUMMARY-LINE                     PIC X(80).
+004000
+004100 WORKING-STORAGE SECTION.
+004200 01  WS-FILE-STATUSES.
+004300     05  WS-SORTED-FS                  PIC X(02) VALUE '00'.
+004400     05  WS-SUMMARY-FS                 PIC X(02) VALUE '00'.
+004500
+004600 01  WS-EOF-SORTED-SW                 PIC X(01) VALUE 'N'.
+004700     88  EOF-SORTED                        VALUE 'Y'.
+004800
+004900 01  WS-BAND-TABLE-AREA.
+005000     05  WS-BAND-ENTRY OCCURS 10 TIMES
+005100                       INDEXED BY WS-BAND-IDX.
+005200         10  WS-BAND-LOW               PIC 9(03).
+005300         10  WS-BAND-HIGH              PIC 9(03).
+005400         10  WS-BAND-LABEL             PIC X(12).
+005500         10  WS-BAND-COUNT             PIC 9(06) VALUE ZERO.
+005600
+005700 01  WS-ACCUMULATORS.
+005800     05  WS-STUDENT-COUNT              PIC 9(06) VALUE ZERO
+005900                                        USAGE COMP.
+006000     05  WS-GRADE-TOTAL                PIC 9(08) VALUE ZERO
+006100                                        USAGE COMP.
+006200     05  WS-GRADE-MIN                  PIC 9(03) VALUE 999.
+006300     05  WS-GRADE-MAX                  PIC 9(03) VALUE ZERO.
+006400     05  WS-SUB                        PIC 9(02) VALUE ZERO
+006500                                        USAGE COMP.
+006600
+006700 01  WS-CLASS-AVERAGE                 PIC 999V99 VALUE ZERO.
+006800
+006900 01  WS-EDIT-FIELDS.
+007000     05  WS-ED-COUNT                   PIC ZZZZZ9.
+007100     05  WS-ED-GRADE                   PIC ZZ9.
+007200     05  WS-ED-AVERAGE                 PIC ZZ9.99.
+007300
+007400 PROCEDURE DIVISION.
+007500 0000-MAINLINE.
+007600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+007700     PERFORM 2000-SUMMARIZE-ROSTER
+007750         THRU 2000-SUMMARIZE-ROSTER-EXIT.
+007800     PERFORM 3000-WRITE-SUMMARY-REPORT
+007900         THRU 3000-WRITE-SUMMARY-REPORT-EXIT.
+008000     STOP RUN.
+008100
+008200******************************************************************
+008300* 1000-INITIALIZE - LOAD THE FIXED GRADE-BAND TABLE.
+008400******************************************************************
+008500 1000-INITIALIZE.
+008600     MOVE 0 TO WS-BAND-LOW(1).  MOVE 49 TO WS-BAND-HIGH(1).
+008700     MOVE '0-49'   TO WS-BAND-LABEL(1).
+008800     MOVE 50 TO WS-BAND-LOW(2). MOVE 59 TO WS-BAND-HIGH(2).
+008900     MOVE '50-59'  TO WS-BAND-LABEL(2).
+009000     MOVE 60 TO WS-BAND-LOW(3). MOVE 69 TO WS-BAND-HIGH(3).
+009100     MOVE '60-69'  TO WS-BAND-LABEL(3).
+009200     MOVE 70 TO WS-BAND-LOW(4). MOVE 79 TO WS-BAND-HIGH(4).
+009300     MOVE '70-79'  TO WS-BAND-LABEL(4).
+009400     MOVE 80 TO WS-BAND-LOW(5). MOVE 89 TO WS-BAND-HIGH(5).
+009500     MOVE '80-89'  TO WS-BAND-LABEL(5).
+009600     MOVE 90 TO WS-BAND-LOW(6). MOVE 99 TO WS-BAND-HIGH(6).
+009700     MOVE '90-99'  TO WS-BAND-LABEL(6).
+009800     MOVE 7 TO WS-SUB.
+009900     PERFORM 1100-CLEAR-UNUSED-BAND
+010000         THRU 1100-CLEAR-UNUSED-BAND-EXIT
+010100         VARYING WS-SUB FROM 7 BY 1 UNTIL WS-SUB > 10.
+010200 1000-INITIALIZE-EXIT.
+010300     EXIT.
+010400
+010500 1100-CLEAR-UNUSED-BAND.
+010600     MOVE 999 TO WS-BAND-LOW(WS-SUB).
+010700     MOVE 999 TO WS-BAND-HIGH(WS-SUB).
+010800     MOVE SPACES TO WS-BAND-LABEL(WS-SUB).
+010900 1100-CLEAR-UNUSED-BAND-EXIT.
+011000     EXIT.
+011100
+011200******************************************************************
+011300* 2000-SUMMARIZE-ROSTER - READ EVERY SORTED RECORD, TALLY ITS
+011400* GRADE BAND, AND ROLL UP THE TOTAL/MIN/MAX FOR THE AVERAGE.
+011500******************************************************************
+011600 2000-SUMMARIZE-ROSTER.
+011620     OPEN INPUT SORTED-STUDENT-FILE.
+011640     IF WS-SORTED-FS NOT = '00'
+011660         DISPLAY 'GRADE-SUMMARY: *** UNABLE TO OPEN '
+011670             'SORTED_STUDENTS.TXT - FILE STATUS ' WS-SORTED-FS
+011680             ' ***'
+011690         MOVE 20 TO RETURN-CODE
+011695         STOP RUN
+011698     END-IF.
+011800     PERFORM 2050-READ-SORTED THRU 2050-READ-SORTED-EXIT.
+011900     PERFORM 2100-TALLY-STUDENT THRU 2100-TALLY-STUDENT-EXIT
+012000         UNTIL EOF-SORTED.
+012100     CLOSE SORTED-STUDENT-FILE.
+012200 2000-SUMMARIZE-ROSTER-EXIT.
+012300     EXIT.
+012400
+012500 2050-READ-SORTED.
+012600     READ SORTED-STUDENT-FILE
+012700         AT END
+012800             SET EOF-SORTED TO TRUE
+012900     END-READ.
+013000 2050-READ-SORTED-EXIT.
+013100     EXIT.
+013200
+013300 2100-TALLY-STUDENT.
+013400     ADD 1 TO WS-STUDENT-COUNT.
+013500     ADD SORTED-GRADE TO WS-GRADE-TOTAL.
+013600     IF SORTED-GRADE < WS-GRADE-MIN
+013700         MOVE SORTED-GRADE TO WS-GRADE-MIN
+013800     END-IF.
+013900     IF SORTED-GRADE > WS-GRADE-MAX
+014000         MOVE SORTED-GRADE TO WS-GRADE-MAX
+014100     END-IF.
+014200     PERFORM 2200-FIND-BAND THRU 2200-FIND-BAND-EXIT
+014300         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10.
+014400     PERFORM 2050-READ-SORTED THRU 2050-READ-SORTED-EXIT.
+014500 2100-TALLY-STUDENT-EXIT.
+014600     EXIT.
+014700
+014800 2200-FIND-BAND.
+014900     IF SORTED-GRADE >= WS-BAND-LOW(WS-SUB)
+015000         AND SORTED-GRADE <= WS-BAND-HIGH(WS-SUB)
+015100         ADD 1 TO WS-BAND-COUNT(WS-SUB)
+015200         MOVE 10 TO WS-SUB
+015300     END-IF.
+015400 2200-FIND-BAND-EXIT.
+015500     EXIT.
+015600
+015700******************************************************************
+015800* 3000-WRITE-SUMMARY-REPORT - WRITE THE ONE-PAGE DISTRIBUTION:
+015900* A LINE PER GRADE BAND, THE CLASS AVERAGE, AND THE MIN/MAX.
+016000******************************************************************
+016100 3000-WRITE-SUMMARY-REPORT.
+016200     OPEN OUTPUT SUMMARY-FILE.
+016300     MOVE WS-STUDENT-COUNT TO WS-ED-COUNT.
+016350     MOVE SPACES TO SUMMARY-LINE.
+016400     STRING 'GRADE DISTRIBUTION SUMMARY - STUDENTS COUNTED: '
+016500                DELIMITED BY SIZE
+016600            WS-ED-COUNT DELIMITED BY SIZE
+016700         INTO SUMMARY-LINE.
+016800     WRITE SUMMARY-LINE.
+016900     MOVE SPACES TO SUMMARY-LINE.
+017000     WRITE SUMMARY-LINE.
+017100     PERFORM 3100-WRITE-BAND-LINE THRU 3100-WRITE-BAND-LINE-EXIT
+017200         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10.
+017300     MOVE SPACES TO SUMMARY-LINE.
+017400     WRITE SUMMARY-LINE.
+017950     MOVE SPACES TO SUMMARY-LINE.
+017960     IF WS-STUDENT-COUNT > 0
+017970         COMPUTE WS-CLASS-AVERAGE
+017980             ROUNDED = WS-GRADE-TOTAL / WS-STUDENT-COUNT
+017990         MOVE WS-CLASS-AVERAGE TO WS-ED-AVERAGE
+018000         STRING 'CLASS AVERAGE : ' DELIMITED BY SIZE
+018100                WS-ED-AVERAGE      DELIMITED BY SIZE
+018150             INTO SUMMARY-LINE
+018160     ELSE
+018170         STRING 'CLASS AVERAGE : N/A' DELIMITED BY SIZE
+018180             INTO SUMMARY-LINE
+018190     END-IF.
+018300     WRITE SUMMARY-LINE.
+018400     MOVE SPACES TO SUMMARY-LINE.
+018410     IF WS-STUDENT-COUNT > 0
+018420         MOVE WS-GRADE-MIN TO WS-ED-GRADE
+018430         STRING 'MINIMUM GRADE : ' DELIMITED BY SIZE
+018440                WS-ED-GRADE        DELIMITED BY SIZE
+018450             INTO SUMMARY-LINE
+018460     ELSE
+018470         STRING 'MINIMUM GRADE : N/A' DELIMITED BY SIZE
+018480             INTO SUMMARY-LINE
+018490     END-IF.
+018700     WRITE SUMMARY-LINE.
+018900     MOVE SPACES TO SUMMARY-LINE.
+018910     IF WS-STUDENT-COUNT > 0
+018920         MOVE WS-GRADE-MAX TO WS-ED-GRADE
+018930         STRING 'MAXIMUM GRADE : ' DELIMITED BY SIZE
+018940                WS-ED-GRADE        DELIMITED BY SIZE
+018950             INTO SUMMARY-LINE
+018960     ELSE
+018970         STRING 'MAXIMUM GRADE : N/A' DELIMITED BY SIZE
+018980             INTO SUMMARY-LINE
+018990     END-IF.
+019300     WRITE SUMMARY-LINE.
+019400     CLOSE SUMMARY-FILE.
+019500 3000-WRITE-SUMMARY-REPORT-EXIT.
+019600     EXIT.
+019700
+019800 3100-WRITE-BAND-LINE.
+019900     IF WS-BAND-LABEL(WS-SUB) NOT = SPACES
+020000         MOVE WS-BAND-COUNT(WS-SUB) TO WS-ED-COUNT
+020100         MOVE SPACES TO SUMMARY-LINE
+020200         STRING '  GRADE ' DELIMITED BY SIZE
+020300                WS-BAND-LABEL(WS-SUB) DELIMITED BY SIZE
+020400                ' : ' DELIMITED BY SIZE
+020500                WS-ED-COUNT DELIMITED BY SIZE
+020600                ' STUDENT(S)' DELIMITED BY SIZE
+020700             INTO SUMMARY-LINE
+020800         WRITE SUMMARY-LINE
+020900     END-IF.
+021000 3100-WRITE-BAND-LINE-EXIT.
+021100     EXIT.
