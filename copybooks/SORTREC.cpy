@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* COPYBOOK:    SORTREC
+000300* AUTHOR:      D. VAN ROOYEN
+000400* DATE-WRITTEN: 2026-08-08
+000500* PURPOSE:     SORT WORK RECORD FOR SORT-WORK-FILE (SD).
+000600*              SHARED BY STUDENT-SORTER AND STUDENT-SORTER-DESC.
+000700*
+000800* MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    2026-08-08  DVR  INITIAL VERSION - ADDED SORT-ID.
+001100******************************************************************
+001200 01  SORT-RECORD.
+001300     05  SORT-ID                     PIC X(08).
+001400     05  SORT-NAME                   PIC X(30).
+001500     05  SORT-GRADE                   PIC 9(02).
