@@ -0,0 +1,22 @@
+000100******************************************************************
+000200* COPYBOOK:    STUDREC
+000300* AUTHOR:      D. VAN ROOYEN
+000400* DATE-WRITTEN: 2026-08-08
+000500* PURPOSE:     INPUT STUDENT RECORD LAYOUT (STUDENTS.TXT).
+000600*              SHARED BY STUDENT-SORTER, STUDENT-SORTER-DESC
+000700*              AND STUDENT-MAINT SO A FIELD CHANGE ONLY HAS TO
+000800*              BE MADE IN ONE PLACE.  STUDENT-GRADE-X IS A
+000900*              REDEFINITION USED TO SAFELY CAPTURE THE RAW
+001000*              CHARACTERS OF THE GRADE FIELD WHEN IT FAILS THE
+001100*              NUMERIC EDIT (E.G. BLANK OR ALPHA GRADE).
+001200*
+001300* MODIFICATION HISTORY
+001400*    DATE       INIT  DESCRIPTION
+001500*    2026-08-08  DVR  INITIAL VERSION - ADDED STUDENT-ID.
+001600******************************************************************
+001700 01  STUDENT-RECORD.
+001800     05  STUDENT-ID                  PIC X(08).
+001900     05  STUDENT-NAME                PIC X(30).
+002000     05  STUDENT-GRADE                PIC 9(02).
+002100     05  STUDENT-GRADE-X REDEFINES
+002200         STUDENT-GRADE                PIC X(02).
