@@ -0,0 +1,21 @@
+000100******************************************************************
+000200* COPYBOOK:    REJTREC
+000300* AUTHOR:      D. VAN ROOYEN
+000400* DATE-WRITTEN: 2026-08-08
+000500* PURPOSE:     REJECT RECORD WRITTEN BY THE STUDENT-SORTER
+000600*              VALIDATION PASS FOR ANY STUDENTS.TXT RECORD THAT
+000700*              FAILS EDIT (NON-NUMERIC GRADE, BLANK NAME/ID,
+000800*              DUPLICATE STUDENT ID).  REJECT-GRADE IS KEPT
+000900*              ALPHANUMERIC SO GARBAGE INPUT CAN BE CAPTURED
+001000*              WITHOUT A NUMERIC MOVE FAILURE.
+001100*
+001200* MODIFICATION HISTORY
+001300*    DATE       INIT  DESCRIPTION
+001400*    2026-08-08  DVR  INITIAL VERSION.
+001500******************************************************************
+001600 01  REJECT-RECORD.
+001700     05  REJECT-ID                   PIC X(08).
+001800     05  REJECT-NAME                 PIC X(30).
+001900     05  REJECT-GRADE                PIC X(02).
+002000     05  FILLER                      PIC X(01).
+002100     05  REJECT-REASON                PIC X(25).
