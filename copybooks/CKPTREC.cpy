@@ -0,0 +1,18 @@
+000100******************************************************************
+000200* COPYBOOK:    CKPTREC
+000300* AUTHOR:      D. VAN ROOYEN
+000400* DATE-WRITTEN: 2026-08-08
+000500* PURPOSE:     CHECKPOINT RECORD WRITTEN BY STUDENT-SORTER AT
+000600*              THE END OF EACH MAJOR PHASE (VALIDATE, SORT) SO
+000700*              AN OVERNIGHT RUN THAT DIES PART WAY THROUGH CAN
+000800*              BE RESTARTED WITHOUT REPEATING COMPLETED PHASES.
+001000* MODIFICATION HISTORY
+001100*    DATE       INIT  DESCRIPTION
+001200*    2026-08-08  DVR  INITIAL VERSION.
+001300******************************************************************
+001400 01  CHECKPOINT-RECORD.
+001500     05  CKPT-PHASE                  PIC X(10).
+001600     05  CKPT-COUNT-READ             PIC 9(06).
+001700     05  CKPT-COUNT-VALID            PIC 9(06).
+001800     05  CKPT-COUNT-REJECT           PIC 9(06).
+001900     05  CKPT-COUNT-WRITTEN          PIC 9(06).
