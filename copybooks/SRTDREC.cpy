@@ -0,0 +1,16 @@
+000100******************************************************************
+000200* COPYBOOK:    SRTDREC
+000300* AUTHOR:      D. VAN ROOYEN
+000400* DATE-WRITTEN: 2026-08-08
+000500* PURPOSE:     OUTPUT RECORD LAYOUT FOR SORTED_STUDENTS.TXT.
+000600*              SHARED BY STUDENT-SORTER, STUDENT-SORTER-DESC
+000700*              AND GRADE-SUMMARY.
+000800*
+000900* MODIFICATION HISTORY
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08  DVR  INITIAL VERSION - ADDED SORTED-ID.
+001200******************************************************************
+001300 01  SORTED-STUDENT-RECORD.
+001400     05  SORTED-ID                   PIC X(08).
+001500     05  SORTED-NAME                 PIC X(30).
+001600     05  SORTED-GRADE                PIC 9(02).
