@@ -0,0 +1,382 @@
+000100******************************************************************
+000200* PROGRAM-ID: STUDENT-SORTER-DESC
+000300* AUTHOR:      D. VAN ROOYEN
+000400* INSTALLATION: REGISTRAR'S OFFICE - BATCH ROSTER SUITE
+000500* DATE-WRITTEN: 2026-08-08
+000600* DATE-COMPILED:
+000700* PURPOSE:     HONOR-ROLL VARIANT OF STUDENT-SORTER.  RUNS THE
+000800*              SAME VALIDATE-THEN-SORT PIPELINE BUT SORTS
+000900*              DESCENDING BY GRADE (NAME STILL BREAKS TIES) SO
+001000*              TOP-DOWN RANKINGS CAN BE PRINTED DIRECTLY FROM
+001100*              SORTED_STUDENTS.TXT WITHOUT ANY POST-PROCESSING.
+001200*              SHARES STUDENT-RECORD/SORTED-STUDENT-RECORD AND
+001300*              EVERY OTHER RECORD LAYOUT WITH STUDENT-SORTER VIA
+001400*              THE COMMON COPYBOOKS.
+001500* TECTONICS:   cobc -x -I copybooks STUDENT-SORTER-DESC.cbl
+001600*
+001700* MODIFICATION HISTORY
+001800*    DATE       INIT  DESCRIPTION
+001900*    2026-08-08  DVR  INITIAL VERSION.
+002000******************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. STUDENT-SORTER-DESC.
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT STUDENT-FILE ASSIGN TO 'students.txt'
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-STUDENT-FS.
+002900
+003000     SELECT VALIDATED-FILE ASSIGN TO 'validated_students.txt'
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-VALIDATED-FS.
+003300
+003400     SELECT REJECT-FILE ASSIGN TO 'reject_students.txt'
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-REJECT-FS.
+003700
+003800     SELECT SORTED-STUDENT-FILE ASSIGN TO 'sorted_students.txt'
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-SORTED-FS.
+004100
+004200     SELECT SORT-WORK-FILE ASSIGN TO 'sort_work.txt'.
+004300
+004400     SELECT RUN-LOG-FILE ASSIGN TO 'sorter_run_log.txt'
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS WS-RUNLOG-FS.
+004700
+004800 DATA DIVISION.
+004900 FILE SECTION.
+004920*    STUDENT-FILE DELIBERATELY HAS NO RECORD VARYING CLAUSE -
+004930*    SEE STUDENT-SORTER FOR WHY (RECORD-VARYING READS SPLIT AN
+004940*    OVERSIZED PHYSICAL LINE INTO PHANTOM RECORDS ON THIS
+004950*    RUNTIME).  1055-DERIVE-RECORD-LEN RECOVERS THE TRUE LENGTH.
+005000 FD  STUDENT-FILE.
+005100     COPY STUDREC.
+005120*    PRE-STUDENT-ID LAYOUT (NAME(30) + GRADE(2), 32 BYTES) -
+005130*    SEE 1060-MIGRATE-LEGACY-RECORD.
+005140 01  LEGACY-STUDENT-RECORD.
+005150     05  LEGACY-NAME                  PIC X(30).
+005160     05  LEGACY-GRADE                 PIC 9(02).
+005170*    OVERSIZED-BUFFER IS THE FD'S WIDEST RECORD, SO IT SETS THE
+005180*    RECORD AREA SIZE (200 BYTES) - SEE STUDENT-SORTER FOR WHY.
+005190 01  OVERSIZED-BUFFER                 PIC X(200).
+005200
+005300 FD  VALIDATED-FILE.
+005400     COPY STUDREC REPLACING STUDENT-RECORD   BY VALIDATED-RECORD
+005500                            STUDENT-ID       BY VALIDATED-ID
+005600                            STUDENT-NAME     BY VALIDATED-NAME
+005700                            STUDENT-GRADE-X  BY VALIDATED-GRADE-X
+005800                            STUDENT-GRADE    BY VALIDATED-GRADE.
+005900
+006000 FD  REJECT-FILE.
+006100     COPY REJTREC.
+006200
+006300 FD  SORTED-STUDENT-FILE.
+006400     COPY SRTDREC.
+006500
+006600 SD  SORT-WORK-FILE.
+006700     COPY SORTREC.
+006800
+006900 FD  RUN-LOG-FILE.
+007000 01  RUN-LOG-RECORD                   PIC X(132).
+007100
+007200 WORKING-STORAGE SECTION.
+007300 01  WS-FILE-STATUSES.
+007400     05  WS-STUDENT-FS                 PIC X(02) VALUE '00'.
+007500     05  WS-VALIDATED-FS               PIC X(02) VALUE '00'.
+007600     05  WS-REJECT-FS                  PIC X(02) VALUE '00'.
+007700     05  WS-SORTED-FS                  PIC X(02) VALUE '00'.
+007800     05  WS-RUNLOG-FS                   PIC X(02) VALUE '00'.
+007900
+008000 01  WS-SWITCHES.
+008100     05  WS-EOF-STUDENT-SW             PIC X(01) VALUE 'N'.
+008200         88  EOF-STUDENT                   VALUE 'Y'.
+008300     05  WS-EOF-SORTED-SW              PIC X(01) VALUE 'N'.
+008400         88  EOF-SORTED                    VALUE 'Y'.
+008500     05  WS-CONTROL-TOTALS-OK-SW       PIC X(01) VALUE 'Y'.
+008600         88  CONTROL-TOTALS-OK             VALUE 'Y'.
+008700     05  WS-DUP-FOUND-SW               PIC X(01) VALUE 'N'.
+008800         88  DUPLICATE-ID-FOUND            VALUE 'Y'.
+008900
+009000 01  WS-COUNTERS.
+009100     05  WS-COUNT-READ                 PIC 9(06) VALUE ZERO
+009200                                        USAGE COMP.
+009300     05  WS-COUNT-VALID                PIC 9(06) VALUE ZERO
+009400                                        USAGE COMP.
+009500     05  WS-COUNT-REJECT               PIC 9(06) VALUE ZERO
+009600                                        USAGE COMP.
+009700     05  WS-COUNT-WRITTEN              PIC 9(06) VALUE ZERO
+009800                                        USAGE COMP.
+009900     05  WS-SUB                        PIC 9(06) VALUE ZERO
+010000                                        USAGE COMP.
+010010     05  WS-RAW-RECORD-LEN             PIC 9(04) VALUE ZERO
+010020                                        USAGE COMP.
+010030     05  WS-LEGACY-SEQ                 PIC 9(05) VALUE ZERO
+010040                                        USAGE COMP.
+010050     05  WS-TRAILING-SPACES            PIC 9(04) VALUE ZERO
+010060                                        USAGE COMP.
+010100
+010110 01  WS-LEGACY-HOLD-AREA.
+010120     05  WS-LEGACY-NAME-HOLD           PIC X(30) VALUE SPACES.
+010130     05  WS-LEGACY-GRADE-HOLD          PIC 9(02) VALUE ZERO.
+010140     05  WS-LEGACY-SEQ-ED              PIC 9(05) VALUE ZERO.
+010150
+010200 01  WS-ID-TABLE-AREA.
+010300     05  WS-ID-COUNT                   PIC 9(06) VALUE ZERO
+010400                                        USAGE COMP.
+010500     05  WS-ID-ENTRY                   PIC X(08)
+010600                                        OCCURS 5000 TIMES.
+010700
+010800 01  WS-RUN-STATUS-TEXT                PIC X(08) VALUE SPACES.
+010900
+011000 01  WS-LOG-COUNTERS.
+011100     05  WS-LOG-COUNT-READ             PIC 9(06) VALUE ZERO.
+011200     05  WS-LOG-COUNT-VALID            PIC 9(06) VALUE ZERO.
+011300     05  WS-LOG-COUNT-REJECT           PIC 9(06) VALUE ZERO.
+011400     05  WS-LOG-COUNT-WRITTEN          PIC 9(06) VALUE ZERO.
+011500
+011600 01  WS-TIMESTAMP-FIELDS.
+011700     05  WS-CURRENT-DATE               PIC 9(08) VALUE ZERO.
+011800     05  WS-CURRENT-TIME               PIC 9(08) VALUE ZERO.
+011900
+012000 PROCEDURE DIVISION.
+012100 0000-MAINLINE.
+012200     PERFORM 1000-VALIDATE-INPUT THRU 1000-VALIDATE-INPUT-EXIT.
+012300     PERFORM 2000-SORT-AND-WRITE THRU 2000-SORT-AND-WRITE-EXIT.
+012400     PERFORM 3000-CHECK-CONTROL-TOTALS
+012500         THRU 3000-CHECK-CONTROL-TOTALS-EXIT.
+012600     PERFORM 4000-WRITE-RUN-LOG THRU 4000-WRITE-RUN-LOG-EXIT.
+012700     STOP RUN.
+012800
+012900******************************************************************
+013000* 1000-VALIDATE-INPUT - SAME EDITS AS STUDENT-SORTER: BLANK
+013100* NAME/ID, NON-NUMERIC OR OUT-OF-RANGE GRADE, AND DUPLICATE
+013200* STUDENT ID ARE ROUTED TO REJECT-FILE INSTEAD OF THE SORT.
+013300******************************************************************
+013400 1000-VALIDATE-INPUT.
+013420     OPEN INPUT STUDENT-FILE.
+013440     IF WS-STUDENT-FS NOT = '00'
+013460         DISPLAY 'STUDENT-SORTER-DESC: *** UNABLE TO OPEN '
+013470             'STUDENTS.TXT - FILE STATUS ' WS-STUDENT-FS ' ***'
+013475         MOVE 'NOFILE' TO WS-RUN-STATUS-TEXT
+013480         PERFORM 4000-WRITE-RUN-LOG THRU 4000-WRITE-RUN-LOG-EXIT
+013485         MOVE 20 TO RETURN-CODE
+013490         STOP RUN
+013495     END-IF.
+013600     OPEN OUTPUT VALIDATED-FILE.
+013700     OPEN OUTPUT REJECT-FILE.
+013800     PERFORM 1050-READ-STUDENT THRU 1050-READ-STUDENT-EXIT.
+013900     PERFORM 1100-EDIT-STUDENT-RECORD
+014000         THRU 1100-EDIT-STUDENT-RECORD-EXIT
+014100         UNTIL EOF-STUDENT.
+014200     CLOSE STUDENT-FILE.
+014300     CLOSE VALIDATED-FILE.
+014400     CLOSE REJECT-FILE.
+014500 1000-VALIDATE-INPUT-EXIT.
+014600     EXIT.
+014700
+014800 1050-READ-STUDENT.
+014900     READ STUDENT-FILE
+015000         AT END
+015100             SET EOF-STUDENT TO TRUE
+015200         NOT AT END
+015220             PERFORM 1055-DERIVE-RECORD-LEN
+015240                 THRU 1055-DERIVE-RECORD-LEN-EXIT
+015300             ADD 1 TO WS-COUNT-READ
+015320             IF WS-RAW-RECORD-LEN = 32
+015340                 PERFORM 1060-MIGRATE-LEGACY-RECORD
+015360                     THRU 1060-MIGRATE-LEGACY-RECORD-EXIT
+015380             END-IF
+015400     END-READ.
+015500 1050-READ-STUDENT-EXIT.
+015600     EXIT.
+015610
+015620******************************************************************
+015622* 1055-DERIVE-RECORD-LEN - SEE STUDENT-SORTER FOR WHY.  RECOVERS
+015624* THE TRUE PHYSICAL LINE LENGTH BY TRIMMING THE TRAILING SPACES
+015626* OFF OVERSIZED-BUFFER NOW THAT STUDENT-FILE HAS NO RECORD
+015628* VARYING CLAUSE TO TRACK IT AUTOMATICALLY.
+015630******************************************************************
+015632 1055-DERIVE-RECORD-LEN.
+015634     MOVE ZERO TO WS-TRAILING-SPACES.
+015636     INSPECT OVERSIZED-BUFFER TALLYING WS-TRAILING-SPACES
+015638         FOR TRAILING SPACES.
+015640     COMPUTE WS-RAW-RECORD-LEN = 200 - WS-TRAILING-SPACES.
+015642 1055-DERIVE-RECORD-LEN-EXIT.
+015644     EXIT.
+015620
+015640******************************************************************
+015650* 1060-MIGRATE-LEGACY-RECORD - SEE STUDENT-SORTER FOR WHY THIS
+015660* IS NEEDED.  BACKFILLS A SYNTHETIC STUDENT-ID (LEGnnnnn) ONTO
+015670* A PRE-STUDENT-ID (32-BYTE) ROW READ FROM STUDENTS.TXT.
+015680******************************************************************
+015690 1060-MIGRATE-LEGACY-RECORD.
+015700     MOVE LEGACY-NAME TO WS-LEGACY-NAME-HOLD.
+015710     MOVE LEGACY-GRADE TO WS-LEGACY-GRADE-HOLD.
+015720     ADD 1 TO WS-LEGACY-SEQ.
+015730     MOVE WS-LEGACY-SEQ TO WS-LEGACY-SEQ-ED.
+015740     MOVE SPACES TO STUDENT-RECORD.
+015750     STRING 'LEG' WS-LEGACY-SEQ-ED DELIMITED BY SIZE
+015760         INTO STUDENT-ID.
+015770     MOVE WS-LEGACY-NAME-HOLD TO STUDENT-NAME.
+015780     MOVE WS-LEGACY-GRADE-HOLD TO STUDENT-GRADE.
+015790     MOVE 40 TO WS-RAW-RECORD-LEN.
+015795 1060-MIGRATE-LEGACY-RECORD-EXIT.
+015796     EXIT.
+015797
+015800 1100-EDIT-STUDENT-RECORD.
+015900     MOVE SPACES TO REJECT-RECORD.
+016000     MOVE 'N' TO WS-DUP-FOUND-SW.
+016100     EVALUATE TRUE
+016120         WHEN WS-RAW-RECORD-LEN NOT = 40
+016140             MOVE 'INVALID RECORD LENGTH' TO REJECT-REASON
+016200         WHEN STUDENT-NAME = SPACES
+016300             MOVE 'BLANK STUDENT NAME' TO REJECT-REASON
+016400         WHEN STUDENT-ID = SPACES
+016500             MOVE 'BLANK STUDENT ID' TO REJECT-REASON
+016600         WHEN STUDENT-GRADE NOT NUMERIC
+016700             MOVE 'NON-NUMERIC GRADE' TO REJECT-REASON
+016750         WHEN WS-ID-COUNT >= 5000
+016780             MOVE 'STUDENT ID TABLE FULL' TO REJECT-REASON
+017000         WHEN OTHER
+017100             PERFORM 1200-CHECK-DUPLICATE-ID
+017200                 THRU 1200-CHECK-DUPLICATE-ID-EXIT
+017300             IF DUPLICATE-ID-FOUND
+017400                 MOVE 'DUPLICATE STUDENT ID' TO REJECT-REASON
+017500             END-IF
+017600     END-EVALUATE.
+017700     IF REJECT-REASON = SPACES
+017800         MOVE STUDENT-ID TO VALIDATED-ID
+017900         MOVE STUDENT-NAME TO VALIDATED-NAME
+018000         MOVE STUDENT-GRADE TO VALIDATED-GRADE
+018100         WRITE VALIDATED-RECORD
+018200         ADD 1 TO WS-COUNT-VALID
+018300         ADD 1 TO WS-ID-COUNT
+018400         MOVE STUDENT-ID TO WS-ID-ENTRY(WS-ID-COUNT)
+018500     ELSE
+018600         MOVE STUDENT-ID TO REJECT-ID
+018700         MOVE STUDENT-NAME TO REJECT-NAME
+018800         MOVE STUDENT-GRADE-X TO REJECT-GRADE
+018900         WRITE REJECT-RECORD
+019000         ADD 1 TO WS-COUNT-REJECT
+019100     END-IF.
+019200     PERFORM 1050-READ-STUDENT THRU 1050-READ-STUDENT-EXIT.
+019300 1100-EDIT-STUDENT-RECORD-EXIT.
+019400     EXIT.
+019500
+019600 1200-CHECK-DUPLICATE-ID.
+019700     MOVE 'N' TO WS-DUP-FOUND-SW.
+019800     IF WS-ID-COUNT > 0
+019900         PERFORM 1210-SCAN-ID-TABLE THRU 1210-SCAN-ID-TABLE-EXIT
+020000             VARYING WS-SUB FROM 1 BY 1
+020100             UNTIL WS-SUB > WS-ID-COUNT
+020200     END-IF.
+020300 1200-CHECK-DUPLICATE-ID-EXIT.
+020400     EXIT.
+020500
+020600 1210-SCAN-ID-TABLE.
+020700     IF WS-ID-ENTRY(WS-SUB) = STUDENT-ID
+020800         SET DUPLICATE-ID-FOUND TO TRUE
+020900         MOVE WS-ID-COUNT TO WS-SUB
+021000     END-IF.
+021100 1210-SCAN-ID-TABLE-EXIT.
+021200     EXIT.
+021300
+021400******************************************************************
+021500* 2000-SORT-AND-WRITE - SORT DESCENDING BY GRADE (HIGHEST FIRST)
+021600* FOR HONOR-ROLL LISTINGS, NAME ASCENDING BREAKING TIES.
+021700******************************************************************
+021800 2000-SORT-AND-WRITE.
+021900     SORT SORT-WORK-FILE
+022000         DESCENDING KEY SORT-GRADE
+022100         ASCENDING KEY SORT-NAME
+022200         USING VALIDATED-FILE
+022300         GIVING SORTED-STUDENT-FILE.
+022400     PERFORM 2100-COUNT-SORTED-OUTPUT
+022500         THRU 2100-COUNT-SORTED-OUTPUT-EXIT.
+022600 2000-SORT-AND-WRITE-EXIT.
+022700     EXIT.
+022800
+022900 2100-COUNT-SORTED-OUTPUT.
+023000     MOVE ZERO TO WS-COUNT-WRITTEN.
+023100     OPEN INPUT SORTED-STUDENT-FILE.
+023200     PERFORM 2110-READ-SORTED THRU 2110-READ-SORTED-EXIT.
+023300     PERFORM 2120-TALLY-SORTED THRU 2120-TALLY-SORTED-EXIT
+023400         UNTIL EOF-SORTED.
+023500     CLOSE SORTED-STUDENT-FILE.
+023600 2100-COUNT-SORTED-OUTPUT-EXIT.
+023700     EXIT.
+023800
+023900 2110-READ-SORTED.
+024000     READ SORTED-STUDENT-FILE
+024100         AT END
+024200             SET EOF-SORTED TO TRUE
+024300     END-READ.
+024400 2110-READ-SORTED-EXIT.
+024500     EXIT.
+024600
+024700 2120-TALLY-SORTED.
+024800     ADD 1 TO WS-COUNT-WRITTEN.
+024900     PERFORM 2110-READ-SORTED THRU 2110-READ-SORTED-EXIT.
+025000 2120-TALLY-SORTED-EXIT.
+025100     EXIT.
+025200
+025300******************************************************************
+025400* 3000-CHECK-CONTROL-TOTALS - SAME RECONCILIATION AS
+025500* STUDENT-SORTER: VALIDATED COUNT MUST EQUAL WRITTEN COUNT.
+025600******************************************************************
+025700 3000-CHECK-CONTROL-TOTALS.
+025800     IF WS-COUNT-VALID = WS-COUNT-WRITTEN
+025900         MOVE 'Y' TO WS-CONTROL-TOTALS-OK-SW
+026000         MOVE 'OK' TO WS-RUN-STATUS-TEXT
+026100         DISPLAY 'STUDENT-SORTER-DESC: CONTROL TOTALS BALANCE - '
+026200             WS-COUNT-VALID ' VALIDATED, ' WS-COUNT-WRITTEN
+026300             ' WRITTEN'
+026400     ELSE
+026500         MOVE 'N' TO WS-CONTROL-TOTALS-OK-SW
+026600         MOVE 'MISMATCH' TO WS-RUN-STATUS-TEXT
+026700         DISPLAY 'STUDENT-SORTER-DESC: *** CONTROL TOTAL '
+026800             'MISMATCH ***'
+026900         DISPLAY '    RECORDS VALIDATED : ' WS-COUNT-VALID
+027000         DISPLAY '    RECORDS WRITTEN   : ' WS-COUNT-WRITTEN
+027100         MOVE 16 TO RETURN-CODE
+027200     END-IF.
+027300 3000-CHECK-CONTROL-TOTALS-EXIT.
+027400     EXIT.
+027500
+027600******************************************************************
+027700* 4000-WRITE-RUN-LOG - SAME AUDIT LINE FORMAT AS STUDENT-SORTER,
+027800* SHARING SORTER_RUN_LOG.TXT SO BOTH RUN MODES SHOW UP IN ONE
+027900* AUDIT TRAIL.
+028000******************************************************************
+028100 4000-WRITE-RUN-LOG.
+028200     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+028300     ACCEPT WS-CURRENT-TIME FROM TIME.
+028400     MOVE WS-COUNT-READ TO WS-LOG-COUNT-READ.
+028500     MOVE WS-COUNT-VALID TO WS-LOG-COUNT-VALID.
+028600     MOVE WS-COUNT-REJECT TO WS-LOG-COUNT-REJECT.
+028700     MOVE WS-COUNT-WRITTEN TO WS-LOG-COUNT-WRITTEN.
+028800     MOVE SPACES TO RUN-LOG-RECORD.
+028900     STRING WS-CURRENT-DATE      DELIMITED BY SIZE
+029000            '-'                 DELIMITED BY SIZE
+029100            WS-CURRENT-TIME      DELIMITED BY SIZE
+029200            ' INPUT=STUDENTS.TXT(DESC) READ='  DELIMITED BY SIZE
+029300            WS-LOG-COUNT-READ    DELIMITED BY SIZE
+029400            ' VALID='            DELIMITED BY SIZE
+029500            WS-LOG-COUNT-VALID   DELIMITED BY SIZE
+029600            ' REJECTED='         DELIMITED BY SIZE
+029700            WS-LOG-COUNT-REJECT  DELIMITED BY SIZE
+029800            ' WRITTEN='          DELIMITED BY SIZE
+029900            WS-LOG-COUNT-WRITTEN DELIMITED BY SIZE
+030000            ' STATUS='           DELIMITED BY SIZE
+030100            WS-RUN-STATUS-TEXT   DELIMITED BY SIZE
+030200         INTO RUN-LOG-RECORD.
+030300     OPEN EXTEND RUN-LOG-FILE.
+030400     IF WS-RUNLOG-FS = '35'
+030500         OPEN OUTPUT RUN-LOG-FILE
+030600     END-IF.
+030700     WRITE RUN-LOG-RECORD.
+030800     CLOSE RUN-LOG-FILE.
+030900 4000-WRITE-RUN-LOG-EXIT.
+031000     EXIT.
