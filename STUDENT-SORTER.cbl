@@ -1,49 +1,620 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. STUDENT-SORTER.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT STUDENT-FILE ASSIGN TO 'students.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT SORTED-STUDENT-FILE ASSIGN TO 'sorted_students.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT SORT-WORK-FILE ASSIGN TO 'sort_work.txt'.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD STUDENT-FILE.
-       01 STUDENT-RECORD.
-           05 STUDENT-NAME PIC X(30).
-           05 STUDENT-GRADE PIC 9(2).
-
-       FD SORTED-STUDENT-FILE.
-       01 SORTED-STUDENT-RECORD.
-           05 SORTED-NAME PIC X(30).
-           05 SORTED-GRADE PIC 9(2).
-
-       SD SORT-WORK-FILE.
-       01 SORT-RECORD.
-           05 SORT-NAME PIC X(30).
-           05 SORT-GRADE PIC 9(2).
-
-       WORKING-STORAGE SECTION.
-       01 EOF-FLAG PIC X VALUE 'N'.
-           88 END-OF-FILE VALUE 'Y'.
-
-       PROCEDURE DIVISION.
-       SORT-PROCESS.
-           OPEN INPUT STUDENT-FILE.
-           OPEN OUTPUT SORTED-STUDENT-FILE.
-           SORT SORT-WORK-FILE ASCENDING KEY SORT-GRADE
-               USING STUDENT-FILE
-               GIVING SORTED-STUDENT-FILE.
-           CLOSE STUDENT-FILE.
-           CLOSE SORTED-STUDENT-FILE.
-
-       STOP RUN.
+000100******************************************************************
+000200* PROGRAM-ID: STUDENT-SORTER
+000300* AUTHOR:      D. VAN ROOYEN
+000400* INSTALLATION: REGISTRAR'S OFFICE - BATCH ROSTER SUITE
+000500* DATE-WRITTEN: 2026-08-08
+000600* DATE-COMPILED:
+000700* PURPOSE:     VALIDATES STUDENTS.TXT, SORTS IT ASCENDING BY
+000800*              GRADE (NAME BREAKS TIES) AND PRODUCES
+000900*              SORTED_STUDENTS.TXT.  RECORDS THAT FAIL EDIT ARE
+001000*              WRITTEN TO REJECT_STUDENTS.TXT INSTEAD OF BEING
+001100*              CARRIED INTO THE SORTED OUTPUT.  THE RUN IS
+001200*              CHECKPOINTED BETWEEN THE VALIDATE AND SORT PHASES
+001300*              SO A FAILED OVERNIGHT RUN CAN BE RESTARTED
+001400*              WITHOUT REPEATING WORK ALREADY COMPLETED, AND
+001500*              EVERY RUN IS LOGGED TO SORTER_RUN_LOG.TXT FOR THE
+001600*              AUDIT TRAIL.
+001700*
+001800*              COMMAND-LINE PARAMETER 'CSV' ALSO WRITES THE
+001900*              SORTED ROSTER TO SORTED_STUDENTS.CSV FOR THE
+002000*              REGISTRAR'S SPREADSHEET TOOLS.
+002100* TECTONICS:   cobc -x -I copybooks STUDENT-SORTER.cbl
+002200*
+002300* MODIFICATION HISTORY
+002400*    DATE       INIT  DESCRIPTION
+002500*    2026-08-08  DVR  ADDED VALIDATION PASS AND REJECT FILE.
+002600*    2026-08-08  DVR  SECONDARY SORT KEY ON NAME FOR TIED GRADES.
+002700*    2026-08-08  DVR  ADDED STUDENT-ID AND DUPLICATE-ID CHECK.
+002800*    2026-08-08  DVR  ADDED READ/WRITE CONTROL TOTALS.
+002900*    2026-08-08  DVR  ADDED CHECKPOINT/RESTART BETWEEN PHASES.
+003000*    2026-08-08  DVR  ADDED CSV EXPORT OPTION AND RUN LOG.
+003100******************************************************************
+003200 IDENTIFICATION DIVISION.
+003300 PROGRAM-ID. STUDENT-SORTER.
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT STUDENT-FILE ASSIGN TO 'students.txt'
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-STUDENT-FS.
+004000
+004100     SELECT VALIDATED-FILE ASSIGN TO 'validated_students.txt'
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS WS-VALIDATED-FS.
+004400
+004500     SELECT REJECT-FILE ASSIGN TO 'reject_students.txt'
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS WS-REJECT-FS.
+004800
+004900     SELECT SORTED-STUDENT-FILE ASSIGN TO 'sorted_students.txt'
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS WS-SORTED-FS.
+005200
+005300     SELECT SORT-WORK-FILE ASSIGN TO 'sort_work.txt'.
+005400
+005500     SELECT CHECKPOINT-FILE ASSIGN TO 'sorter_checkpoint.txt'
+005600         ORGANIZATION IS LINE SEQUENTIAL
+005700         FILE STATUS IS WS-CKPT-FS.
+005800
+005900     SELECT RUN-LOG-FILE ASSIGN TO 'sorter_run_log.txt'
+006000         ORGANIZATION IS LINE SEQUENTIAL
+006100         FILE STATUS IS WS-RUNLOG-FS.
+006200
+006300     SELECT CSV-EXPORT-FILE ASSIGN TO 'sorted_students.csv'
+006400         ORGANIZATION IS LINE SEQUENTIAL
+006500         FILE STATUS IS WS-CSV-FS.
+006600
+006700 DATA DIVISION.
+006800 FILE SECTION.
+006900*    STUDENT-FILE DELIBERATELY HAS NO RECORD VARYING CLAUSE.
+006902*    THIS RUNTIME'S RECORD-VARYING READ SPLITS ANY PHYSICAL LINE
+006904*    LONGER THAN THE DECLARED MAXIMUM INTO MULTIPLE PHANTOM
+006906*    RECORDS INSTEAD OF REJECTING IT WHOLE, SO THE TRUE LINE
+006908*    LENGTH IS RECOVERED IN WORKING-STORAGE INSTEAD (SEE
+006909*    2055-DERIVE-RECORD-LEN) FROM OVERSIZED-BUFFER, A PLAIN FIXED
+006909*    RECORD WIDE ENOUGH TO HOLD ANY REAL OR GARBAGE LINE WHOLE.
+006910 FD  STUDENT-FILE.
+007000     COPY STUDREC.
+007020*    PRE-STUDENT-ID LAYOUT (NAME(30) + GRADE(2), 32 BYTES).
+007030*    2050-READ-STUDENT TELLS THIS FROM THE CURRENT LAYOUT BY
+007040*    THE ACTUAL LINE LENGTH (WS-RAW-RECORD-LEN) AND HANDS IT TO
+007050*    2060-MIGRATE-LEGACY-RECORD TO BACKFILL A STUDENT-ID.
+007060 01  LEGACY-STUDENT-RECORD.
+007070     05  LEGACY-NAME                  PIC X(30).
+007080     05  LEGACY-GRADE                 PIC 9(02).
+007090*    OVERSIZED-BUFFER IS THE FD'S WIDEST RECORD, SO IT SETS THE
+007092*    RECORD AREA SIZE (200 BYTES - COMFORTABLY BEYOND ANY REAL OR
+007094*    GARBAGE LINE) THAT STUDENT-FILE READS A PHYSICAL LINE INTO
+007096*    WHOLE, WITH NO SPLITTING, REGARDLESS OF HOW LONG THE LINE IS.
+007098 01  OVERSIZED-BUFFER                 PIC X(200).
+007100
+007200 FD  VALIDATED-FILE.
+007300     COPY STUDREC REPLACING STUDENT-RECORD   BY VALIDATED-RECORD
+007400                            STUDENT-ID       BY VALIDATED-ID
+007500                            STUDENT-NAME     BY VALIDATED-NAME
+007600                            STUDENT-GRADE-X  BY VALIDATED-GRADE-X
+007700                            STUDENT-GRADE    BY VALIDATED-GRADE.
+007800
+007900 FD  REJECT-FILE.
+008000     COPY REJTREC.
+008100
+008200 FD  SORTED-STUDENT-FILE.
+008300     COPY SRTDREC.
+008400
+008500 SD  SORT-WORK-FILE.
+008600     COPY SORTREC.
+008700
+008800 FD  CHECKPOINT-FILE.
+008900     COPY CKPTREC.
+009000
+009100 FD  RUN-LOG-FILE.
+009200 01  RUN-LOG-RECORD                   PIC X(132).
+009300
+009400 FD  CSV-EXPORT-FILE.
+009500 01  CSV-EXPORT-RECORD                PIC X(60).
+009600
+009700 WORKING-STORAGE SECTION.
+009800 01  WS-FILE-STATUSES.
+009900     05  WS-STUDENT-FS                PIC X(02) VALUE '00'.
+010000     05  WS-VALIDATED-FS               PIC X(02) VALUE '00'.
+010100     05  WS-REJECT-FS                  PIC X(02) VALUE '00'.
+010200     05  WS-SORTED-FS                  PIC X(02) VALUE '00'.
+010300     05  WS-CKPT-FS                    PIC X(02) VALUE '00'.
+010400     05  WS-RUNLOG-FS                  PIC X(02) VALUE '00'.
+010500     05  WS-CSV-FS                     PIC X(02) VALUE '00'.
+010600
+010700 01  WS-SWITCHES.
+010800     05  WS-EOF-STUDENT-SW             PIC X(01) VALUE 'N'.
+010900         88  EOF-STUDENT                   VALUE 'Y'.
+011000     05  WS-EOF-CKPT-SW                PIC X(01) VALUE 'N'.
+011100         88  EOF-CKPT                       VALUE 'Y'.
+011200     05  WS-EOF-SORTED-SW              PIC X(01) VALUE 'N'.
+011300         88  EOF-SORTED                     VALUE 'Y'.
+011400     05  WS-VALIDATE-DONE-SW           PIC X(01) VALUE 'N'.
+011500         88  VALIDATE-PHASE-DONE           VALUE 'Y'.
+011600     05  WS-SORT-DONE-SW               PIC X(01) VALUE 'N'.
+011700         88  SORT-PHASE-DONE               VALUE 'Y'.
+011800     05  WS-CSV-EXPORT-SW              PIC X(01) VALUE 'N'.
+011900         88  CSV-EXPORT-REQUESTED          VALUE 'Y'.
+012000     05  WS-CONTROL-TOTALS-OK-SW       PIC X(01) VALUE 'Y'.
+012100         88  CONTROL-TOTALS-OK             VALUE 'Y'.
+012200     05  WS-DUP-FOUND-SW               PIC X(01) VALUE 'N'.
+012300         88  DUPLICATE-ID-FOUND            VALUE 'Y'.
+012400
+012500 01  WS-COUNTERS.
+012600     05  WS-COUNT-READ                 PIC 9(06) VALUE ZERO
+012700                                        USAGE COMP.
+012800     05  WS-COUNT-VALID                PIC 9(06) VALUE ZERO
+012900                                        USAGE COMP.
+013000     05  WS-COUNT-REJECT               PIC 9(06) VALUE ZERO
+013100                                        USAGE COMP.
+013200     05  WS-COUNT-WRITTEN              PIC 9(06) VALUE ZERO
+013300                                        USAGE COMP.
+013400     05  WS-SUB                        PIC 9(06) VALUE ZERO
+013500                                        USAGE COMP.
+013600     05  WS-NAME-LEN                   PIC 9(02) VALUE ZERO
+013700                                        USAGE COMP.
+013750     05  WS-RAW-RECORD-LEN             PIC 9(04) VALUE ZERO
+013760                                        USAGE COMP.
+013770     05  WS-LEGACY-SEQ                 PIC 9(05) VALUE ZERO
+013780                                        USAGE COMP.
+013790     05  WS-TRAILING-SPACES            PIC 9(04) VALUE ZERO
+013795                                        USAGE COMP.
+013800
+013850 01  WS-LEGACY-HOLD-AREA.
+013860     05  WS-LEGACY-NAME-HOLD           PIC X(30) VALUE SPACES.
+013870     05  WS-LEGACY-GRADE-HOLD          PIC 9(02) VALUE ZERO.
+013880     05  WS-LEGACY-SEQ-ED              PIC 9(05) VALUE ZERO.
+013890
+013900 01  WS-ID-TABLE-AREA.
+014000     05  WS-ID-COUNT                   PIC 9(06) VALUE ZERO
+014100                                        USAGE COMP.
+014200     05  WS-ID-ENTRY                   PIC X(08)
+014300                                        OCCURS 5000 TIMES.
+014400
+014500 01  WS-PARM-AREA.
+014600     05  WS-PARM-TEXT                  PIC X(20) VALUE SPACES.
+014700
+014800 01  WS-RUN-STATUS-TEXT                PIC X(08) VALUE SPACES.
+014900
+015000 01  WS-TIMESTAMP-FIELDS.
+015100     05  WS-CURRENT-DATE               PIC 9(08) VALUE ZERO.
+015200     05  WS-CURRENT-TIME               PIC 9(08) VALUE ZERO.
+015250
+015270 01  WS-LOG-COUNTERS.
+015280     05  WS-LOG-COUNT-READ             PIC 9(06) VALUE ZERO.
+015290     05  WS-LOG-COUNT-VALID            PIC 9(06) VALUE ZERO.
+015295     05  WS-LOG-COUNT-REJECT           PIC 9(06) VALUE ZERO.
+015298     05  WS-LOG-COUNT-WRITTEN          PIC 9(06) VALUE ZERO.
+015300
+015400 PROCEDURE DIVISION.
+015500 0000-MAINLINE.
+015600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+015700     IF NOT VALIDATE-PHASE-DONE
+015800         PERFORM 2000-VALIDATE-INPUT THRU 2000-VALIDATE-INPUT-EXIT
+015900     END-IF.
+016000     IF NOT SORT-PHASE-DONE
+016100         PERFORM 3000-SORT-AND-WRITE THRU 3000-SORT-AND-WRITE-EXIT
+016200     END-IF.
+016300     PERFORM 4000-CHECK-CONTROL-TOTALS
+016400         THRU 4000-CHECK-CONTROL-TOTALS-EXIT.
+016500     IF CSV-EXPORT-REQUESTED
+016600         PERFORM 5000-EXPORT-CSV THRU 5000-EXPORT-CSV-EXIT
+016700     END-IF.
+016800     PERFORM 6000-WRITE-RUN-LOG THRU 6000-WRITE-RUN-LOG-EXIT.
+016900     STOP RUN.
+017000
+017100******************************************************************
+017200* 1000-INITIALIZE - PARSE THE RUN PARAMETER AND FIND OUT HOW
+017300* FAR A PRIOR, INTERRUPTED RUN GOT SO WE KNOW WHICH PHASES (IF
+017400* ANY) CAN BE SKIPPED ON THIS RUN.
+017500******************************************************************
+017600 1000-INITIALIZE.
+017700     MOVE ZERO TO WS-COUNT-READ WS-COUNT-VALID WS-COUNT-REJECT
+017800                  WS-COUNT-WRITTEN WS-ID-COUNT WS-LEGACY-SEQ.
+017900     ACCEPT WS-PARM-TEXT FROM COMMAND-LINE.
+018000     IF WS-PARM-TEXT = 'CSV'
+018100         SET CSV-EXPORT-REQUESTED TO TRUE
+018200     END-IF.
+018300     PERFORM 1100-READ-CHECKPOINT THRU 1100-READ-CHECKPOINT-EXIT.
+018400     IF VALIDATE-PHASE-DONE AND SORT-PHASE-DONE
+018500         DISPLAY 'STUDENT-SORTER: PRIOR RUN ALREADY COMPLETE - '
+018600             'STARTING A FRESH RUN'
+018700         MOVE 'N' TO WS-VALIDATE-DONE-SW
+018800         MOVE 'N' TO WS-SORT-DONE-SW
+018900         MOVE ZERO TO WS-COUNT-READ WS-COUNT-VALID
+019000             WS-COUNT-REJECT WS-COUNT-WRITTEN
+019100     END-IF.
+019200 1000-INITIALIZE-EXIT.
+019300     EXIT.
+019400
+019500******************************************************************
+019600* 1100-READ-CHECKPOINT - READ ANY CHECKPOINT LEFT BY A PRIOR RUN
+019700* OF THIS JOB.  A 'VALIDATE' RECORD MEANS THE VALIDATION PHASE
+019800* ALREADY RAN AND VALIDATED-FILE/REJECT-FILE ARE ALREADY GOOD; A
+019900* 'SORT' RECORD MEANS THE SORT PHASE ALSO COMPLETED.
+020000******************************************************************
+020100 1100-READ-CHECKPOINT.
+020200     MOVE 'N' TO WS-EOF-CKPT-SW.
+020300     OPEN INPUT CHECKPOINT-FILE.
+020400     IF WS-CKPT-FS = '35'
+020500         DISPLAY 'STUDENT-SORTER: NO CHECKPOINT FOUND - '
+020600             'FRESH RUN'
+020700     ELSE
+020800         PERFORM 1110-READ-CKPT-RECORD
+020900             THRU 1110-READ-CKPT-RECORD-EXIT
+021000         PERFORM 1120-APPLY-CKPT-RECORD
+021100             THRU 1120-APPLY-CKPT-RECORD-EXIT
+021200             UNTIL EOF-CKPT
+021300         CLOSE CHECKPOINT-FILE
+021400     END-IF.
+021500 1100-READ-CHECKPOINT-EXIT.
+021600     EXIT.
+021700
+021800 1110-READ-CKPT-RECORD.
+021900     READ CHECKPOINT-FILE
+022000         AT END
+022100             SET EOF-CKPT TO TRUE
+022200     END-READ.
+022300 1110-READ-CKPT-RECORD-EXIT.
+022400     EXIT.
+022500
+022600 1120-APPLY-CKPT-RECORD.
+022700     EVALUATE CKPT-PHASE
+022800         WHEN 'VALIDATE'
+022900             SET VALIDATE-PHASE-DONE TO TRUE
+023000             MOVE CKPT-COUNT-READ TO WS-COUNT-READ
+023100             MOVE CKPT-COUNT-VALID TO WS-COUNT-VALID
+023200             MOVE CKPT-COUNT-REJECT TO WS-COUNT-REJECT
+023300         WHEN 'SORT'
+023400             SET SORT-PHASE-DONE TO TRUE
+023500             MOVE CKPT-COUNT-WRITTEN TO WS-COUNT-WRITTEN
+023600         WHEN OTHER
+023700             CONTINUE
+023800     END-EVALUATE.
+023900     PERFORM 1110-READ-CKPT-RECORD
+023950         THRU 1110-READ-CKPT-RECORD-EXIT.
+024000 1120-APPLY-CKPT-RECORD-EXIT.
+024100     EXIT.
+024200
+024300******************************************************************
+024400* 2000-VALIDATE-INPUT - READ EVERY RECORD ON STUDENT-FILE,
+024500* EDIT IT, AND ROUTE IT TO VALIDATED-FILE (GOOD) OR
+024600* REJECT-FILE (BAD) SO THE SORT STEP NEVER SEES BAD DATA.
+024700******************************************************************
+024800 2000-VALIDATE-INPUT.
+024820     OPEN INPUT STUDENT-FILE.
+024840     IF WS-STUDENT-FS NOT = '00'
+024860         DISPLAY 'STUDENT-SORTER: *** UNABLE TO OPEN '
+024870             'STUDENTS.TXT - FILE STATUS ' WS-STUDENT-FS ' ***'
+024875         MOVE 'NOFILE' TO WS-RUN-STATUS-TEXT
+024880         PERFORM 6000-WRITE-RUN-LOG THRU 6000-WRITE-RUN-LOG-EXIT
+024885         MOVE 20 TO RETURN-CODE
+024890         STOP RUN
+024895     END-IF.
+025000     OPEN OUTPUT VALIDATED-FILE.
+025100     OPEN OUTPUT REJECT-FILE.
+025200     PERFORM 2050-READ-STUDENT THRU 2050-READ-STUDENT-EXIT.
+025300     PERFORM 2100-EDIT-STUDENT-RECORD
+025400         THRU 2100-EDIT-STUDENT-RECORD-EXIT
+025500         UNTIL EOF-STUDENT.
+025600     CLOSE STUDENT-FILE.
+025700     CLOSE VALIDATED-FILE.
+025800     CLOSE REJECT-FILE.
+025900     PERFORM 2900-WRITE-VALIDATE-CKPT
+026000         THRU 2900-WRITE-VALIDATE-CKPT-EXIT.
+026100 2000-VALIDATE-INPUT-EXIT.
+026200     EXIT.
+026300
+026400 2050-READ-STUDENT.
+026500     READ STUDENT-FILE
+026600         AT END
+026700             SET EOF-STUDENT TO TRUE
+026800         NOT AT END
+026850             PERFORM 2055-DERIVE-RECORD-LEN
+026860                 THRU 2055-DERIVE-RECORD-LEN-EXIT
+026900             ADD 1 TO WS-COUNT-READ
+026950             IF WS-RAW-RECORD-LEN = 32
+026960                 PERFORM 2060-MIGRATE-LEGACY-RECORD
+026970                     THRU 2060-MIGRATE-LEGACY-RECORD-EXIT
+026980             END-IF
+027000     END-READ.
+027100 2050-READ-STUDENT-EXIT.
+027200     EXIT.
+027210
+027220******************************************************************
+027230* 2055-DERIVE-RECORD-LEN - STUDENT-FILE HAS NO RECORD VARYING
+027232* CLAUSE (SEE THE FD), SO THE RUNTIME NO LONGER TRACKS THE TRUE
+027234* LENGTH OF THE PHYSICAL LINE JUST READ.  RECOVER IT BY TRIMMING
+027236* THE TRAILING SPACES OFF OVERSIZED-BUFFER - THE LAST NON-SPACE
+027238* BYTE IS ALWAYS PART OF REAL DATA (A GRADE DIGIT, OR THE LAST
+027240* CHARACTER OF A NAME ON A BLANK-GRADE ROW) SINCE GRADE ALWAYS
+027242* FOLLOWS NAME IN THE LAYOUT.
+027244******************************************************************
+027246 2055-DERIVE-RECORD-LEN.
+027248     MOVE ZERO TO WS-TRAILING-SPACES.
+027250     INSPECT OVERSIZED-BUFFER TALLYING WS-TRAILING-SPACES
+027252         FOR TRAILING SPACES.
+027254     COMPUTE WS-RAW-RECORD-LEN = 200 - WS-TRAILING-SPACES.
+027256 2055-DERIVE-RECORD-LEN-EXIT.
+027258     EXIT.
+027260
+027260******************************************************************
+027270* 2060-MIGRATE-LEGACY-RECORD - STUDENTS.TXT ROWS WRITTEN BEFORE
+027280* STUDENT-ID EXISTED ARE 32 BYTES (NAME(30) + GRADE(2)) INSTEAD
+027290* OF THE CURRENT 40.  BACKFILL A SYNTHETIC ID (LEGnnnnn) SO THE
+027292* RECORD CAN FLOW THROUGH THE SAME EDIT AND DUPLICATE-ID LOGIC
+027294* AS EVERY OTHER RECORD.  THE ROSTER'S ID IS ONLY BACKFILLED IN
+027296* MEMORY FOR THIS RUN; STUDENT-MAINT IS WHERE A BACKFILLED ID
+027298* GETS SAVED BACK TO STUDENTS.TXT PERMANENTLY.
+027300******************************************************************
+027310 2060-MIGRATE-LEGACY-RECORD.
+027320     MOVE LEGACY-NAME TO WS-LEGACY-NAME-HOLD.
+027330     MOVE LEGACY-GRADE TO WS-LEGACY-GRADE-HOLD.
+027340     ADD 1 TO WS-LEGACY-SEQ.
+027350     MOVE WS-LEGACY-SEQ TO WS-LEGACY-SEQ-ED.
+027360     MOVE SPACES TO STUDENT-RECORD.
+027370     STRING 'LEG' WS-LEGACY-SEQ-ED DELIMITED BY SIZE
+027380         INTO STUDENT-ID.
+027390     MOVE WS-LEGACY-NAME-HOLD TO STUDENT-NAME.
+027400     MOVE WS-LEGACY-GRADE-HOLD TO STUDENT-GRADE.
+027410     MOVE 40 TO WS-RAW-RECORD-LEN.
+027420 2060-MIGRATE-LEGACY-RECORD-EXIT.
+027430     EXIT.
+027440
+027500******************************************************************
+027600* 2100-EDIT-STUDENT-RECORD - APPLY THE EDITS (BLANK NAME, BLANK
+027600* ID, NON-NUMERIC OR OUT-OF-RANGE GRADE, DUPLICATE ID) TO THE
+027700* CURRENT STUDENT-RECORD AND WRITE IT TO THE RIGHT FILE.
+027800******************************************************************
+027900 2100-EDIT-STUDENT-RECORD.
+028000     MOVE SPACES TO REJECT-RECORD.
+028100     MOVE 'N' TO WS-DUP-FOUND-SW.
+028200     EVALUATE TRUE
+028220         WHEN WS-RAW-RECORD-LEN NOT = 40
+028240             MOVE 'INVALID RECORD LENGTH' TO REJECT-REASON
+028300         WHEN STUDENT-NAME = SPACES
+028400             MOVE 'BLANK STUDENT NAME' TO REJECT-REASON
+028500         WHEN STUDENT-ID = SPACES
+028600             MOVE 'BLANK STUDENT ID' TO REJECT-REASON
+028700         WHEN STUDENT-GRADE NOT NUMERIC
+028800             MOVE 'NON-NUMERIC GRADE' TO REJECT-REASON
+028850         WHEN WS-ID-COUNT >= 5000
+028870             MOVE 'STUDENT ID TABLE FULL' TO REJECT-REASON
+029100         WHEN OTHER
+029200             PERFORM 2200-CHECK-DUPLICATE-ID
+029300                 THRU 2200-CHECK-DUPLICATE-ID-EXIT
+029400             IF DUPLICATE-ID-FOUND
+029500                 MOVE 'DUPLICATE STUDENT ID' TO REJECT-REASON
+029600             END-IF
+029700     END-EVALUATE.
+029800     IF REJECT-REASON = SPACES
+029900         MOVE STUDENT-ID TO VALIDATED-ID
+030000         MOVE STUDENT-NAME TO VALIDATED-NAME
+030100         MOVE STUDENT-GRADE TO VALIDATED-GRADE
+030200         WRITE VALIDATED-RECORD
+030300         ADD 1 TO WS-COUNT-VALID
+030400         ADD 1 TO WS-ID-COUNT
+030500         MOVE STUDENT-ID TO WS-ID-ENTRY(WS-ID-COUNT)
+030600     ELSE
+030700         MOVE STUDENT-ID TO REJECT-ID
+030800         MOVE STUDENT-NAME TO REJECT-NAME
+030900         MOVE STUDENT-GRADE-X TO REJECT-GRADE
+031000         WRITE REJECT-RECORD
+031100         ADD 1 TO WS-COUNT-REJECT
+031200     END-IF.
+031300     PERFORM 2050-READ-STUDENT THRU 2050-READ-STUDENT-EXIT.
+031400 2100-EDIT-STUDENT-RECORD-EXIT.
+031500     EXIT.
+031600
+031700******************************************************************
+031800* 2200-CHECK-DUPLICATE-ID - SEARCH THE IN-MEMORY TABLE OF
+031900* STUDENT IDS SEEN SO FAR ON THIS RUN FOR THE CURRENT ID.
+032000******************************************************************
+032100 2200-CHECK-DUPLICATE-ID.
+032200     MOVE 'N' TO WS-DUP-FOUND-SW.
+032300     IF WS-ID-COUNT > 0
+032400         PERFORM 2210-SCAN-ID-TABLE THRU 2210-SCAN-ID-TABLE-EXIT
+032500             VARYING WS-SUB FROM 1 BY 1
+032600             UNTIL WS-SUB > WS-ID-COUNT
+032700     END-IF.
+032800 2200-CHECK-DUPLICATE-ID-EXIT.
+032900     EXIT.
+033000
+033100 2210-SCAN-ID-TABLE.
+033200     IF WS-ID-ENTRY(WS-SUB) = STUDENT-ID
+033300         SET DUPLICATE-ID-FOUND TO TRUE
+033400         MOVE WS-ID-COUNT TO WS-SUB
+033500     END-IF.
+033600 2210-SCAN-ID-TABLE-EXIT.
+033700     EXIT.
+033800
+033900******************************************************************
+034000* 2900-WRITE-VALIDATE-CKPT - CHECKPOINT THE VALIDATE PHASE.
+034100* THIS STARTS A FRESH CHECKPOINT FILE; THE SORT PHASE APPENDS
+034200* ITS OWN RECORD ONCE IT COMPLETES.
+034300******************************************************************
+034400 2900-WRITE-VALIDATE-CKPT.
+034500     OPEN OUTPUT CHECKPOINT-FILE.
+034600     MOVE 'VALIDATE' TO CKPT-PHASE.
+034700     MOVE WS-COUNT-READ TO CKPT-COUNT-READ.
+034800     MOVE WS-COUNT-VALID TO CKPT-COUNT-VALID.
+034900     MOVE WS-COUNT-REJECT TO CKPT-COUNT-REJECT.
+035000     MOVE ZERO TO CKPT-COUNT-WRITTEN.
+035100     WRITE CHECKPOINT-RECORD.
+035200     CLOSE CHECKPOINT-FILE.
+035300     SET VALIDATE-PHASE-DONE TO TRUE.
+035400 2900-WRITE-VALIDATE-CKPT-EXIT.
+035500     EXIT.
+035600
+035700******************************************************************
+035800* 3000-SORT-AND-WRITE - SORT THE VALIDATED RECORDS ASCENDING BY
+035900* GRADE, NAME BREAKING TIES, INTO SORTED-STUDENT-FILE, THEN
+036000* COUNT WHAT CAME OUT SO IT CAN BE RECONCILED AGAINST THE
+036100* NUMBER OF RECORDS THAT WENT IN.
+036200******************************************************************
+036300 3000-SORT-AND-WRITE.
+036400     SORT SORT-WORK-FILE
+036500         ASCENDING KEY SORT-GRADE SORT-NAME
+036600         USING VALIDATED-FILE
+036700         GIVING SORTED-STUDENT-FILE.
+036800     PERFORM 3100-COUNT-SORTED-OUTPUT
+036900         THRU 3100-COUNT-SORTED-OUTPUT-EXIT.
+037000     PERFORM 3900-WRITE-SORT-CKPT THRU 3900-WRITE-SORT-CKPT-EXIT.
+037100 3000-SORT-AND-WRITE-EXIT.
+037200     EXIT.
+037300
+037400 3100-COUNT-SORTED-OUTPUT.
+037500     MOVE ZERO TO WS-COUNT-WRITTEN.
+037600     MOVE 'N' TO WS-EOF-SORTED-SW.
+037700     OPEN INPUT SORTED-STUDENT-FILE.
+037800     PERFORM 3110-READ-SORTED THRU 3110-READ-SORTED-EXIT.
+037900     PERFORM 3120-TALLY-SORTED THRU 3120-TALLY-SORTED-EXIT
+038000         UNTIL EOF-SORTED.
+038100     CLOSE SORTED-STUDENT-FILE.
+038200 3100-COUNT-SORTED-OUTPUT-EXIT.
+038300     EXIT.
+038400
+038500 3110-READ-SORTED.
+038600     READ SORTED-STUDENT-FILE
+038700         AT END
+038800             SET EOF-SORTED TO TRUE
+038900     END-READ.
+039000 3110-READ-SORTED-EXIT.
+039100     EXIT.
+039200
+039300 3120-TALLY-SORTED.
+039400     ADD 1 TO WS-COUNT-WRITTEN.
+039500     PERFORM 3110-READ-SORTED THRU 3110-READ-SORTED-EXIT.
+039600 3120-TALLY-SORTED-EXIT.
+039700     EXIT.
+039800
+039900******************************************************************
+040000* 3900-WRITE-SORT-CKPT - APPEND THE SORT-PHASE CHECKPOINT
+040100* RECORD.  ONCE BOTH RECORDS ARE ON THE CHECKPOINT FILE THE RUN
+040200* IS CONSIDERED COMPLETE AND A SUBSEQUENT INVOCATION STARTS
+040300* OVER FRESH (SEE 1000-INITIALIZE).
+040400******************************************************************
+040500 3900-WRITE-SORT-CKPT.
+040600     OPEN EXTEND CHECKPOINT-FILE.
+040700     MOVE 'SORT' TO CKPT-PHASE.
+040800     MOVE WS-COUNT-READ TO CKPT-COUNT-READ.
+040900     MOVE WS-COUNT-VALID TO CKPT-COUNT-VALID.
+041000     MOVE WS-COUNT-REJECT TO CKPT-COUNT-REJECT.
+041100     MOVE WS-COUNT-WRITTEN TO CKPT-COUNT-WRITTEN.
+041200     WRITE CHECKPOINT-RECORD.
+041300     CLOSE CHECKPOINT-FILE.
+041400     SET SORT-PHASE-DONE TO TRUE.
+041500 3900-WRITE-SORT-CKPT-EXIT.
+041600     EXIT.
+041700
+041800******************************************************************
+041900* 4000-CHECK-CONTROL-TOTALS - THE NUMBER OF RECORDS VALIDATED
+042000* MUST EQUAL THE NUMBER OF RECORDS THE SORT WROTE OUT.  A
+042100* MISMATCH MEANS A TRUNCATED SORT OR A DISK-FULL CONDITION AND
+042200* THE JOB IS FLAGGED WITH A NON-ZERO RETURN CODE SO IT CAN BE
+042300* CAUGHT BEFORE THE ROSTER GOES OUT THE DOOR.
+042400******************************************************************
+042500 4000-CHECK-CONTROL-TOTALS.
+042600     IF WS-COUNT-VALID = WS-COUNT-WRITTEN
+042700         MOVE 'Y' TO WS-CONTROL-TOTALS-OK-SW
+042800         MOVE 'OK' TO WS-RUN-STATUS-TEXT
+042900         DISPLAY 'STUDENT-SORTER: CONTROL TOTALS BALANCE - '
+043000             WS-COUNT-VALID ' VALIDATED, ' WS-COUNT-WRITTEN
+043100             ' WRITTEN'
+043200     ELSE
+043300         MOVE 'N' TO WS-CONTROL-TOTALS-OK-SW
+043400         MOVE 'MISMATCH' TO WS-RUN-STATUS-TEXT
+043500         DISPLAY 'STUDENT-SORTER: *** CONTROL TOTAL MISMATCH ***'
+043600         DISPLAY '    RECORDS VALIDATED : ' WS-COUNT-VALID
+043700         DISPLAY '    RECORDS WRITTEN   : ' WS-COUNT-WRITTEN
+043800         MOVE 16 TO RETURN-CODE
+043900     END-IF.
+044000 4000-CHECK-CONTROL-TOTALS-EXIT.
+044100     EXIT.
+044200
+044300******************************************************************
+044400* 5000-EXPORT-CSV - RE-READ THE SORTED FIXED-WIDTH OUTPUT AND
+044500* REWRITE IT AS COMMA-DELIMITED ROWS WITH A HEADER LINE FOR THE
+044600* REGISTRAR'S SPREADSHEET TOOLS.
+044700******************************************************************
+044800 5000-EXPORT-CSV.
+044900     MOVE 'N' TO WS-EOF-SORTED-SW.
+045000     OPEN INPUT SORTED-STUDENT-FILE.
+045100     OPEN OUTPUT CSV-EXPORT-FILE.
+045200     MOVE 'STUDENT_ID,STUDENT_NAME,STUDENT_GRADE'
+045300         TO CSV-EXPORT-RECORD.
+045400     WRITE CSV-EXPORT-RECORD.
+045500     PERFORM 3110-READ-SORTED THRU 3110-READ-SORTED-EXIT.
+045600     PERFORM 5100-WRITE-CSV-ROW THRU 5100-WRITE-CSV-ROW-EXIT
+045700         UNTIL EOF-SORTED.
+045800     CLOSE SORTED-STUDENT-FILE.
+045900     CLOSE CSV-EXPORT-FILE.
+046000 5000-EXPORT-CSV-EXIT.
+046100     EXIT.
+046200
+046300 5100-WRITE-CSV-ROW.
+046400     MOVE 30 TO WS-NAME-LEN.
+046500     PERFORM 5110-SHRINK-NAME-LEN THRU 5110-SHRINK-NAME-LEN-EXIT
+046600         UNTIL WS-NAME-LEN = 0
+046700         OR SORTED-NAME(WS-NAME-LEN:1) NOT = SPACE.
+046800     IF WS-NAME-LEN = 0
+046900         MOVE 1 TO WS-NAME-LEN
+047000     END-IF.
+047100     MOVE SPACES TO CSV-EXPORT-RECORD.
+047150*    THE NAME FIELD IS QUOTED SO A LITERAL COMMA IN A STUDENT'S
+047160*    NAME (E.G. "SMITH, JOHN") DOES NOT CORRUPT THE COLUMN COUNT
+047170*    WHEN THE REGISTRAR OPENS THIS FILE IN A SPREADSHEET TOOL.
+047200     STRING SORTED-ID              DELIMITED BY SPACE
+047300            ','                    DELIMITED BY SIZE
+047320            '"'                    DELIMITED BY SIZE
+047400            SORTED-NAME(1:WS-NAME-LEN) DELIMITED BY SIZE
+047420            '"'                    DELIMITED BY SIZE
+047500            ','                    DELIMITED BY SIZE
+047600            SORTED-GRADE            DELIMITED BY SIZE
+047700         INTO CSV-EXPORT-RECORD.
+047800     WRITE CSV-EXPORT-RECORD.
+047900     PERFORM 3110-READ-SORTED THRU 3110-READ-SORTED-EXIT.
+048000 5100-WRITE-CSV-ROW-EXIT.
+048100     EXIT.
+048200
+048300 5110-SHRINK-NAME-LEN.
+048400     SUBTRACT 1 FROM WS-NAME-LEN.
+048500 5110-SHRINK-NAME-LEN-EXIT.
+048600     EXIT.
+048700
+048800******************************************************************
+048900* 6000-WRITE-RUN-LOG - APPEND ONE LINE TO THE AUDIT LOG FOR
+049000* THIS RUN: WHEN IT RAN, WHAT WAS READ/VALIDATED/REJECTED/
+049100* WRITTEN, AND WHETHER THE CONTROL TOTALS BALANCED.
+049200******************************************************************
+049300 6000-WRITE-RUN-LOG.
+049400     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+049500     ACCEPT WS-CURRENT-TIME FROM TIME.
+049550     MOVE WS-COUNT-READ TO WS-LOG-COUNT-READ.
+049560     MOVE WS-COUNT-VALID TO WS-LOG-COUNT-VALID.
+049570     MOVE WS-COUNT-REJECT TO WS-LOG-COUNT-REJECT.
+049580     MOVE WS-COUNT-WRITTEN TO WS-LOG-COUNT-WRITTEN.
+049600     MOVE SPACES TO RUN-LOG-RECORD.
+049700     STRING WS-CURRENT-DATE      DELIMITED BY SIZE
+049800            '-'                 DELIMITED BY SIZE
+049900            WS-CURRENT-TIME      DELIMITED BY SIZE
+050000            ' INPUT=STUDENTS.TXT READ='   DELIMITED BY SIZE
+050100            WS-LOG-COUNT-READ    DELIMITED BY SIZE
+050200            ' VALID='            DELIMITED BY SIZE
+050300            WS-LOG-COUNT-VALID   DELIMITED BY SIZE
+050400            ' REJECTED='         DELIMITED BY SIZE
+050500            WS-LOG-COUNT-REJECT  DELIMITED BY SIZE
+050600            ' WRITTEN='          DELIMITED BY SIZE
+050700            WS-LOG-COUNT-WRITTEN DELIMITED BY SIZE
+050800            ' STATUS='           DELIMITED BY SIZE
+050900            WS-RUN-STATUS-TEXT   DELIMITED BY SIZE
+051000         INTO RUN-LOG-RECORD.
+051100     OPEN EXTEND RUN-LOG-FILE.
+051200     IF WS-RUNLOG-FS = '35'
+051300         OPEN OUTPUT RUN-LOG-FILE
+051400     END-IF.
+051500     WRITE RUN-LOG-RECORD.
+051600     CLOSE RUN-LOG-FILE.
+051700 6000-WRITE-RUN-LOG-EXIT.
+051800     EXIT.
