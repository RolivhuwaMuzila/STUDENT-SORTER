@@ -0,0 +1,454 @@
+000100******************************************************************
+000200* PROGRAM-ID: STUDENT-MAINT
+000300* AUTHOR:      D. VAN ROOYEN
+000400* INSTALLATION: REGISTRAR'S OFFICE - BATCH ROSTER SUITE
+000500* DATE-WRITTEN: 2026-08-08
+000600* DATE-COMPILED:
+000700* PURPOSE:     INTERACTIVE MAINTENANCE FRONT-END FOR
+000800*              STUDENTS.TXT.  LOADS THE WHOLE ROSTER INTO
+000900*              MEMORY, LETS THE OPERATOR LOOK UP A RECORD BY
+001000*              STUDENT ID, UPDATE THE NAME OR GRADE, APPEND A
+001100*              NEW STUDENT, OR DELETE ONE, THEN REWRITES
+001200*              STUDENTS.TXT CLEANLY ON SAVE SO NOBODY HAS TO
+001300*              HAND-EDIT THE FIXED-COLUMN FILE IN A TEXT
+001400*              EDITOR AGAIN.
+001500* TECTONICS:   cobc -x -I copybooks STUDENT-MAINT.cbl
+001600*
+001700* MODIFICATION HISTORY
+001800*    DATE       INIT  DESCRIPTION
+001900*    2026-08-08  DVR  INITIAL VERSION.
+002000******************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. STUDENT-MAINT.
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT STUDENT-FILE ASSIGN TO 'students.txt'
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-STUDENT-FS.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003110*    STUDENT-FILE DELIBERATELY HAS NO RECORD VARYING CLAUSE - SEE
+003120*    STUDENT-SORTER FOR WHY (RECORD-VARYING READS SPLIT AN
+003130*    OVERSIZED PHYSICAL LINE INTO PHANTOM RECORDS ON THIS
+003140*    RUNTIME).  1055-DERIVE-RECORD-LEN RECOVERS THE TRUE LENGTH.
+003200 FD  STUDENT-FILE.
+003300     COPY STUDREC.
+003320*    PRE-STUDENT-ID LAYOUT (NAME(30) + GRADE(2), 32 BYTES) -
+003330*    SEE 1060-MIGRATE-LEGACY-RECORD.
+003340 01  LEGACY-STUDENT-RECORD.
+003350     05  LEGACY-NAME                  PIC X(30).
+003360     05  LEGACY-GRADE                 PIC 9(02).
+003370*    OVERSIZED-BUFFER IS THE FD'S WIDEST RECORD, SO IT SETS THE
+003380*    RECORD AREA SIZE (200 BYTES) - SEE STUDENT-SORTER FOR WHY.
+003398 01  OVERSIZED-BUFFER                 PIC X(200).
+003400
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-STUDENT-FS                    PIC X(02) VALUE '00'.
+003700
+003800 01  WS-SWITCHES.
+003900     05  WS-EOF-STUDENT-SW             PIC X(01) VALUE 'N'.
+004000         88  EOF-STUDENT                   VALUE 'Y'.
+004100     05  WS-QUIT-SW                    PIC X(01) VALUE 'N'.
+004200         88  QUIT-REQUESTED                VALUE 'Y'.
+004300     05  WS-DIRTY-SW                   PIC X(01) VALUE 'N'.
+004400         88  ROSTER-CHANGED                VALUE 'Y'.
+004500     05  WS-FOUND-SW                   PIC X(01) VALUE 'N'.
+004600         88  RECORD-FOUND                  VALUE 'Y'.
+004700
+004800 01  WS-ROSTER-TABLE-AREA.
+004900     05  WS-ROSTER-COUNT               PIC 9(06) VALUE ZERO
+005000                                        USAGE COMP.
+005100     05  WS-ROSTER-ENTRY OCCURS 5000 TIMES
+005200                         INDEXED BY WS-ROSTER-IDX.
+005300         10  WS-ROSTER-ID              PIC X(08).
+005400         10  WS-ROSTER-NAME            PIC X(30).
+005500         10  WS-ROSTER-GRADE           PIC 9(02).
+005600
+005700 01  WS-SUB                           PIC 9(06) VALUE ZERO
+005800                                       USAGE COMP.
+005900 01  WS-MATCH-SUB                     PIC 9(06) VALUE ZERO
+006000                                       USAGE COMP.
+006010 01  WS-RAW-RECORD-LEN                PIC 9(04) VALUE ZERO
+006020                                       USAGE COMP.
+006030 01  WS-LEGACY-SEQ                    PIC 9(05) VALUE ZERO
+006040                                       USAGE COMP.
+006045 01  WS-TRAILING-SPACES               PIC 9(04) VALUE ZERO
+006048                                       USAGE COMP.
+006050
+006060 01  WS-LEGACY-HOLD-AREA.
+006070     05  WS-LEGACY-NAME-HOLD          PIC X(30) VALUE SPACES.
+006080     05  WS-LEGACY-GRADE-HOLD         PIC 9(02) VALUE ZERO.
+006090     05  WS-LEGACY-SEQ-ED             PIC 9(05) VALUE ZERO.
+006100
+006200 01  WS-MENU-CHOICE                   PIC X(01) VALUE SPACES.
+006300
+006400 01  WS-SEARCH-ID                     PIC X(08) VALUE SPACES.
+006500 01  WS-NEW-NAME                      PIC X(30) VALUE SPACES.
+006600 01  WS-NEW-GRADE                     PIC X(02) VALUE SPACES.
+006700 01  WS-NEW-GRADE-NUM                 PIC 9(02) VALUE ZERO.
+006800
+006900 PROCEDURE DIVISION.
+007000 0000-MAINLINE.
+007100     PERFORM 1000-LOAD-ROSTER THRU 1000-LOAD-ROSTER-EXIT.
+007200     PERFORM 2000-PROCESS-MENU THRU 2000-PROCESS-MENU-EXIT
+007300         UNTIL QUIT-REQUESTED.
+007400     STOP RUN.
+007500
+007600******************************************************************
+007700* 1000-LOAD-ROSTER - READ STUDENTS.TXT INTO THE IN-MEMORY TABLE.
+007800******************************************************************
+007900 1000-LOAD-ROSTER.
+008000     MOVE ZERO TO WS-ROSTER-COUNT.
+008100     OPEN INPUT STUDENT-FILE.
+008200     IF WS-STUDENT-FS = '35'
+008300         DISPLAY 'STUDENT-MAINT: STUDENTS.TXT NOT FOUND - '
+008400             'STARTING WITH AN EMPTY ROSTER'
+008500     ELSE
+008600         PERFORM 1050-READ-STUDENT THRU 1050-READ-STUDENT-EXIT
+008700         PERFORM 1100-LOAD-ONE-STUDENT
+008800             THRU 1100-LOAD-ONE-STUDENT-EXIT
+008900             UNTIL EOF-STUDENT
+009000         CLOSE STUDENT-FILE
+009100     END-IF.
+009200     DISPLAY 'STUDENT-MAINT: ' WS-ROSTER-COUNT
+009250         ' RECORD(S) LOADED'.
+009300 1000-LOAD-ROSTER-EXIT.
+009400     EXIT.
+009500
+009600 1050-READ-STUDENT.
+009700     READ STUDENT-FILE
+009800         AT END
+009900             SET EOF-STUDENT TO TRUE
+009940         NOT AT END
+009945             PERFORM 1055-DERIVE-RECORD-LEN
+009947                 THRU 1055-DERIVE-RECORD-LEN-EXIT
+009950             IF WS-RAW-RECORD-LEN = 32
+009970                 PERFORM 1060-MIGRATE-LEGACY-RECORD
+009980                     THRU 1060-MIGRATE-LEGACY-RECORD-EXIT
+009990             END-IF
+010000     END-READ.
+010100 1050-READ-STUDENT-EXIT.
+010200     EXIT.
+010210
+010220******************************************************************
+010222* 1055-DERIVE-RECORD-LEN - SEE STUDENT-SORTER FOR WHY.  RECOVERS
+010224* THE TRUE PHYSICAL LINE LENGTH BY TRIMMING THE TRAILING SPACES
+010226* OFF OVERSIZED-BUFFER NOW THAT STUDENT-FILE HAS NO RECORD
+010228* VARYING CLAUSE TO TRACK IT AUTOMATICALLY.
+010230******************************************************************
+010232 1055-DERIVE-RECORD-LEN.
+010234     MOVE ZERO TO WS-TRAILING-SPACES.
+010236     INSPECT OVERSIZED-BUFFER TALLYING WS-TRAILING-SPACES
+010238         FOR TRAILING SPACES.
+010240     COMPUTE WS-RAW-RECORD-LEN = 200 - WS-TRAILING-SPACES.
+010242 1055-DERIVE-RECORD-LEN-EXIT.
+010244     EXIT.
+010250
+010260******************************************************************
+010270* 1060-MIGRATE-LEGACY-RECORD - STUDENTS.TXT ROWS WRITTEN BEFORE
+010280* STUDENT-ID EXISTED ARE 32 BYTES (NAME(30) + GRADE(2)) INSTEAD
+010290* OF THE CURRENT 40.  BACKFILL A SYNTHETIC ID (LEGnnnnn) AND
+010292* MARK THE ROSTER CHANGED SO THE NEXT SAVE WRITES THE BACKFILLED
+010294* ID BACK TO STUDENTS.TXT PERMANENTLY.
+010296******************************************************************
+010298 1060-MIGRATE-LEGACY-RECORD.
+010300     MOVE LEGACY-NAME TO WS-LEGACY-NAME-HOLD.
+010310     MOVE LEGACY-GRADE TO WS-LEGACY-GRADE-HOLD.
+010320     ADD 1 TO WS-LEGACY-SEQ.
+010330     MOVE WS-LEGACY-SEQ TO WS-LEGACY-SEQ-ED.
+010340     MOVE SPACES TO STUDENT-RECORD.
+010350     STRING 'LEG' WS-LEGACY-SEQ-ED DELIMITED BY SIZE
+010360         INTO STUDENT-ID.
+010370     MOVE WS-LEGACY-NAME-HOLD TO STUDENT-NAME.
+010380     MOVE WS-LEGACY-GRADE-HOLD TO STUDENT-GRADE.
+010390     MOVE 40 TO WS-RAW-RECORD-LEN.
+010392     SET ROSTER-CHANGED TO TRUE.
+010394     DISPLAY 'STUDENT-MAINT: BACKFILLED ID ' STUDENT-ID
+010396         ' FOR A LEGACY RECORD - SAVE TO MAKE IT PERMANENT'.
+010398 1060-MIGRATE-LEGACY-RECORD-EXIT.
+010399     EXIT.
+010395
+010500 1100-LOAD-ONE-STUDENT.
+010510     IF WS-RAW-RECORD-LEN NOT = 40
+010520         DISPLAY 'STUDENT-MAINT: SKIPPING INVALID-LENGTH RECORD '
+010530             'IN STUDENTS.TXT'
+010535     ELSE
+010536         IF WS-ROSTER-COUNT >= 5000
+010537             DISPLAY 'STUDENT-MAINT: ROSTER IS FULL - '
+010538                 'REMAINING RECORDS IN STUDENTS.TXT NOT LOADED'
+010539         ELSE
+010540             PERFORM 1150-WARN-IF-DUPLICATE-ID
+010541                 THRU 1150-WARN-IF-DUPLICATE-ID-EXIT
+010550             ADD 1 TO WS-ROSTER-COUNT
+010560             MOVE STUDENT-ID TO WS-ROSTER-ID(WS-ROSTER-COUNT)
+010570             MOVE STUDENT-NAME TO WS-ROSTER-NAME(WS-ROSTER-COUNT)
+010580             MOVE STUDENT-GRADE
+010582                 TO WS-ROSTER-GRADE(WS-ROSTER-COUNT)
+010585         END-IF
+010590     END-IF.
+010900     PERFORM 1050-READ-STUDENT THRU 1050-READ-STUDENT-EXIT.
+011000 1100-LOAD-ONE-STUDENT-EXIT.
+011100     EXIT.
+011150
+011160******************************************************************
+011170* 1150-WARN-IF-DUPLICATE-ID - STUDENTS.TXT CAN ALREADY CONTAIN TWO
+011180* ROWS SHARING A STUDENT-ID (THE DATA PROBLEM THIS PROGRAM EXISTS
+011190* TO LET THE OPERATOR FIX).  2900-FIND-BY-ID ONLY EVER BINDS TO
+011200* THE FIRST OCCURRENCE OF AN ID, SO A SECOND ROW WITH THE SAME ID
+011210* IS OTHERWISE LOADED SILENTLY AND CAN NEVER BE LOOKED UP,
+011220* UPDATED, OR DELETED.  WARN THE OPERATOR BY NAME SO A DUPLICATE
+011230* ISN'T HIDDEN INSIDE THE ROSTER TABLE.
+011240******************************************************************
+011250 1150-WARN-IF-DUPLICATE-ID.
+011260     MOVE STUDENT-ID TO WS-SEARCH-ID.
+011270     PERFORM 2900-FIND-BY-ID THRU 2900-FIND-BY-ID-EXIT.
+011280     IF RECORD-FOUND
+011290         DISPLAY 'STUDENT-MAINT: *** WARNING - DUPLICATE '
+011300             'STUDENT ID ' STUDENT-ID ' ALREADY IN STUDENTS.TXT '
+011310             '- ONLY THE FIRST OCCURRENCE CAN BE LOOKED UP, '
+011320             'UPDATED, OR DELETED ***'
+011330     END-IF.
+011340 1150-WARN-IF-DUPLICATE-ID-EXIT.
+011350     EXIT.
+011360
+011400******************************************************************
+011500* 2000-PROCESS-MENU - SHOW THE MENU, READ ONE CHOICE, AND
+011600* DISPATCH TO THE PARAGRAPH THAT HANDLES IT.
+011700******************************************************************
+011700 2000-PROCESS-MENU.
+011800     DISPLAY ' '.
+011900     DISPLAY 'STUDENT-MAINT ROSTER SIZE: ' WS-ROSTER-COUNT.
+012000     DISPLAY '  L - LOOK UP A STUDENT BY ID'.
+012100     DISPLAY '  U - UPDATE A STUDENT''S NAME OR GRADE'.
+012200     DISPLAY '  A - APPEND A NEW STUDENT'.
+012300     DISPLAY '  D - DELETE A STUDENT'.
+012400     DISPLAY '  S - SAVE CHANGES TO STUDENTS.TXT AND EXIT'.
+012500     DISPLAY '  Q - QUIT WITHOUT SAVING'.
+012600     DISPLAY 'ENTER CHOICE: ' WITH NO ADVANCING.
+012700     ACCEPT WS-MENU-CHOICE.
+012800     EVALUATE WS-MENU-CHOICE
+012900         WHEN 'L' WHEN 'l'
+013000             PERFORM 3000-LOOKUP-STUDENT
+013100                 THRU 3000-LOOKUP-STUDENT-EXIT
+013200         WHEN 'U' WHEN 'u'
+013300             PERFORM 4000-UPDATE-STUDENT
+013400                 THRU 4000-UPDATE-STUDENT-EXIT
+013500         WHEN 'A' WHEN 'a'
+013600             PERFORM 5000-APPEND-STUDENT
+013700                 THRU 5000-APPEND-STUDENT-EXIT
+013800         WHEN 'D' WHEN 'd'
+013900             PERFORM 6000-DELETE-STUDENT
+014000                 THRU 6000-DELETE-STUDENT-EXIT
+014100         WHEN 'S' WHEN 's'
+014200             PERFORM 7000-SAVE-ROSTER THRU 7000-SAVE-ROSTER-EXIT
+014300             SET QUIT-REQUESTED TO TRUE
+014400         WHEN 'Q' WHEN 'q'
+014500             SET QUIT-REQUESTED TO TRUE
+014600         WHEN OTHER
+014700             DISPLAY 'STUDENT-MAINT: NOT A VALID CHOICE'
+014800     END-EVALUATE.
+014900 2000-PROCESS-MENU-EXIT.
+015000     EXIT.
+015100
+015200******************************************************************
+015300* 2900-FIND-BY-ID - SEARCH THE ROSTER TABLE FOR WS-SEARCH-ID.
+015400* SETS RECORD-FOUND AND WS-MATCH-SUB WHEN A MATCH IS LOCATED.
+015500******************************************************************
+015600 2900-FIND-BY-ID.
+015700     MOVE 'N' TO WS-FOUND-SW.
+015800     MOVE ZERO TO WS-MATCH-SUB.
+015900     IF WS-ROSTER-COUNT > 0
+016000         PERFORM 2910-SCAN-ROSTER THRU 2910-SCAN-ROSTER-EXIT
+016100             VARYING WS-SUB FROM 1 BY 1
+016200             UNTIL WS-SUB > WS-ROSTER-COUNT
+016300     END-IF.
+016400 2900-FIND-BY-ID-EXIT.
+016500     EXIT.
+016600
+016700 2910-SCAN-ROSTER.
+016800     IF WS-ROSTER-ID(WS-SUB) = WS-SEARCH-ID
+016900         SET RECORD-FOUND TO TRUE
+017000         MOVE WS-SUB TO WS-MATCH-SUB
+017100         MOVE WS-ROSTER-COUNT TO WS-SUB
+017200     END-IF.
+017300 2910-SCAN-ROSTER-EXIT.
+017400     EXIT.
+017500
+017600******************************************************************
+017700* 3000-LOOKUP-STUDENT - FIND A STUDENT BY ID AND DISPLAY THE
+017800* CURRENT NAME AND GRADE.
+017900******************************************************************
+018000 3000-LOOKUP-STUDENT.
+018100     DISPLAY 'ENTER STUDENT ID TO LOOK UP: ' WITH NO ADVANCING.
+018200     ACCEPT WS-SEARCH-ID.
+018300     PERFORM 2900-FIND-BY-ID THRU 2900-FIND-BY-ID-EXIT.
+018400     IF RECORD-FOUND
+018500         DISPLAY 'ID=' WS-ROSTER-ID(WS-MATCH-SUB)
+018600             ' NAME=' WS-ROSTER-NAME(WS-MATCH-SUB)
+018700             ' GRADE=' WS-ROSTER-GRADE(WS-MATCH-SUB)
+018800     ELSE
+018900         DISPLAY 'STUDENT-MAINT: NO RECORD WITH ID ' WS-SEARCH-ID
+019000     END-IF.
+019100 3000-LOOKUP-STUDENT-EXIT.
+019200     EXIT.
+019300
+019400******************************************************************
+019500* 4000-UPDATE-STUDENT - FIND A STUDENT BY ID AND REPLACE THE
+019600* NAME AND/OR GRADE.  A BLANK ENTRY AT EITHER PROMPT LEAVES
+019700* THAT FIELD UNCHANGED.
+019800******************************************************************
+019900 4000-UPDATE-STUDENT.
+020000     DISPLAY 'ENTER STUDENT ID TO UPDATE: ' WITH NO ADVANCING.
+020100     ACCEPT WS-SEARCH-ID.
+020200     PERFORM 2900-FIND-BY-ID THRU 2900-FIND-BY-ID-EXIT.
+020300     IF RECORD-FOUND
+020400         DISPLAY 'CURRENT NAME: ' WS-ROSTER-NAME(WS-MATCH-SUB)
+020500         DISPLAY 'NEW NAME (BLANK TO KEEP): ' WITH NO ADVANCING
+020600         MOVE SPACES TO WS-NEW-NAME
+020700         ACCEPT WS-NEW-NAME
+020800         IF WS-NEW-NAME NOT = SPACES
+020900             MOVE WS-NEW-NAME TO WS-ROSTER-NAME(WS-MATCH-SUB)
+021000             SET ROSTER-CHANGED TO TRUE
+021100         END-IF
+021200         DISPLAY 'CURRENT GRADE: ' WS-ROSTER-GRADE(WS-MATCH-SUB)
+021300         DISPLAY 'NEW GRADE (BLANK TO KEEP): ' WITH NO ADVANCING
+021400         MOVE SPACES TO WS-NEW-GRADE
+021500         ACCEPT WS-NEW-GRADE
+021520         PERFORM 4050-VALIDATE-NEW-GRADE
+021540             THRU 4050-VALIDATE-NEW-GRADE-EXIT
+021560             UNTIL WS-NEW-GRADE = SPACES
+021580                 OR WS-NEW-GRADE IS NUMERIC
+021600         IF WS-NEW-GRADE NOT = SPACES
+021700             MOVE WS-NEW-GRADE TO WS-NEW-GRADE-NUM
+021800             MOVE WS-NEW-GRADE-NUM
+021850                 TO WS-ROSTER-GRADE(WS-MATCH-SUB)
+021900             SET ROSTER-CHANGED TO TRUE
+022000         END-IF
+022100         DISPLAY 'STUDENT-MAINT: RECORD UPDATED'
+022200     ELSE
+022300         DISPLAY 'STUDENT-MAINT: NO RECORD WITH ID ' WS-SEARCH-ID
+022400     END-IF.
+022500 4000-UPDATE-STUDENT-EXIT.
+022600     EXIT.
+022650
+022660******************************************************************
+022670* 4050-VALIDATE-NEW-GRADE - RE-PROMPT UNTIL THE OPERATOR ENTERS
+022680* TWO NUMERIC DIGITS OR LEAVES THE GRADE BLANK TO KEEP IT.
+022690******************************************************************
+022700 4050-VALIDATE-NEW-GRADE.
+022710     DISPLAY 'STUDENT-MAINT: GRADE MUST BE 2 NUMERIC DIGITS '
+022720         '(BLANK TO KEEP)'.
+022730     DISPLAY 'NEW GRADE (BLANK TO KEEP): ' WITH NO ADVANCING.
+022740     MOVE SPACES TO WS-NEW-GRADE.
+022750     ACCEPT WS-NEW-GRADE.
+022760 4050-VALIDATE-NEW-GRADE-EXIT.
+022770     EXIT.
+022780
+022800******************************************************************
+022900* 5000-APPEND-STUDENT - ADD A NEW STUDENT TO THE END OF THE
+023000* TABLE, REJECTING A DUPLICATE ID.
+023100******************************************************************
+023200 5000-APPEND-STUDENT.
+023300     DISPLAY 'ENTER NEW STUDENT ID: ' WITH NO ADVANCING.
+023400     ACCEPT WS-SEARCH-ID.
+023500     PERFORM 2900-FIND-BY-ID THRU 2900-FIND-BY-ID-EXIT.
+023600     IF RECORD-FOUND
+023700         DISPLAY 'STUDENT-MAINT: ID ' WS-SEARCH-ID
+023800             ' ALREADY EXISTS - NOT ADDED'
+023900     ELSE
+024000         IF WS-ROSTER-COUNT >= 5000
+024100             DISPLAY 'STUDENT-MAINT: ROSTER IS FULL - NOT ADDED'
+024200         ELSE
+024300             DISPLAY 'ENTER NAME: ' WITH NO ADVANCING
+024400             MOVE SPACES TO WS-NEW-NAME
+024500             ACCEPT WS-NEW-NAME
+024600             DISPLAY 'ENTER GRADE: ' WITH NO ADVANCING
+024700             MOVE SPACES TO WS-NEW-GRADE
+024800             ACCEPT WS-NEW-GRADE
+024820             PERFORM 5050-VALIDATE-NEW-GRADE
+024840                 THRU 5050-VALIDATE-NEW-GRADE-EXIT
+024860                 UNTIL WS-NEW-GRADE IS NUMERIC
+024900             MOVE WS-NEW-GRADE TO WS-NEW-GRADE-NUM
+025000             ADD 1 TO WS-ROSTER-COUNT
+025100             MOVE WS-SEARCH-ID TO WS-ROSTER-ID(WS-ROSTER-COUNT)
+025200             MOVE WS-NEW-NAME TO WS-ROSTER-NAME(WS-ROSTER-COUNT)
+025300             MOVE WS-NEW-GRADE-NUM
+025400                 TO WS-ROSTER-GRADE(WS-ROSTER-COUNT)
+025500             SET ROSTER-CHANGED TO TRUE
+025600             DISPLAY 'STUDENT-MAINT: RECORD ADDED'
+025700         END-IF
+025800     END-IF.
+025900 5000-APPEND-STUDENT-EXIT.
+026000     EXIT.
+026050
+026060******************************************************************
+026070* 5050-VALIDATE-NEW-GRADE - RE-PROMPT UNTIL THE OPERATOR ENTERS
+026080* TWO NUMERIC DIGITS.  A NEW STUDENT'S GRADE IS NOT OPTIONAL.
+026090******************************************************************
+026100 5050-VALIDATE-NEW-GRADE.
+026110     DISPLAY 'STUDENT-MAINT: GRADE MUST BE 2 NUMERIC DIGITS'.
+026120     DISPLAY 'ENTER GRADE: ' WITH NO ADVANCING.
+026130     MOVE SPACES TO WS-NEW-GRADE.
+026140     ACCEPT WS-NEW-GRADE.
+026150 5050-VALIDATE-NEW-GRADE-EXIT.
+026160     EXIT.
+026170
+026200******************************************************************
+026300* 6000-DELETE-STUDENT - FIND A STUDENT BY ID AND REMOVE IT,
+026400* CLOSING THE GAP BY SHIFTING EVERY RECORD BELOW IT UP ONE.
+026500******************************************************************
+026600 6000-DELETE-STUDENT.
+026700     DISPLAY 'ENTER STUDENT ID TO DELETE: ' WITH NO ADVANCING.
+026800     ACCEPT WS-SEARCH-ID.
+026900     PERFORM 2900-FIND-BY-ID THRU 2900-FIND-BY-ID-EXIT.
+027000     IF RECORD-FOUND
+027100         PERFORM 6100-SHIFT-ROSTER-UP
+027200             THRU 6100-SHIFT-ROSTER-UP-EXIT
+027300             VARYING WS-SUB FROM WS-MATCH-SUB BY 1
+027400             UNTIL WS-SUB >= WS-ROSTER-COUNT
+027500         SUBTRACT 1 FROM WS-ROSTER-COUNT
+027600         SET ROSTER-CHANGED TO TRUE
+027700         DISPLAY 'STUDENT-MAINT: RECORD DELETED'
+027800     ELSE
+027900         DISPLAY 'STUDENT-MAINT: NO RECORD WITH ID ' WS-SEARCH-ID
+028000     END-IF.
+028100 6000-DELETE-STUDENT-EXIT.
+028200     EXIT.
+028300
+028400 6100-SHIFT-ROSTER-UP.
+028500     MOVE WS-ROSTER-ID(WS-SUB + 1) TO WS-ROSTER-ID(WS-SUB).
+028600     MOVE WS-ROSTER-NAME(WS-SUB + 1) TO WS-ROSTER-NAME(WS-SUB).
+028700     MOVE WS-ROSTER-GRADE(WS-SUB + 1) TO WS-ROSTER-GRADE(WS-SUB).
+028800 6100-SHIFT-ROSTER-UP-EXIT.
+028900     EXIT.
+029000
+029100******************************************************************
+029200* 7000-SAVE-ROSTER - REWRITE STUDENTS.TXT CLEANLY FROM THE
+029300* IN-MEMORY TABLE, FIXED COLUMN BY FIXED COLUMN.
+029400******************************************************************
+029500 7000-SAVE-ROSTER.
+029600     IF NOT ROSTER-CHANGED
+029700         DISPLAY 'STUDENT-MAINT: NO CHANGES TO SAVE'
+029800     ELSE
+029900         OPEN OUTPUT STUDENT-FILE
+029950         MOVE 40 TO WS-RAW-RECORD-LEN
+030000         PERFORM 7100-WRITE-ONE-STUDENT
+030100             THRU 7100-WRITE-ONE-STUDENT-EXIT
+030200             VARYING WS-SUB FROM 1 BY 1
+030300             UNTIL WS-SUB > WS-ROSTER-COUNT
+030400         CLOSE STUDENT-FILE
+030500         DISPLAY 'STUDENT-MAINT: STUDENTS.TXT SAVED - '
+030600             WS-ROSTER-COUNT ' RECORD(S)'
+030700     END-IF.
+030800 7000-SAVE-ROSTER-EXIT.
+030900     EXIT.
+031000
+031100 7100-WRITE-ONE-STUDENT.
+031200     MOVE WS-ROSTER-ID(WS-SUB) TO STUDENT-ID.
+031300     MOVE WS-ROSTER-NAME(WS-SUB) TO STUDENT-NAME.
+031400     MOVE WS-ROSTER-GRADE(WS-SUB) TO STUDENT-GRADE.
+031500     WRITE STUDENT-RECORD.
+031600 7100-WRITE-ONE-STUDENT-EXIT.
+031700     EXIT.
